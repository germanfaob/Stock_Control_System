@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. process-return.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "physical-file.cbl".
+       COPY "movement-physical-file.cbl".
+       COPY "returns-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with movement fields.
+       COPY "movement-logic-file.cbl".
+      * Logic file with return fields.
+       COPY "returns-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  RECORD-FOUND PIC X.
+       77  LINES-END-OF-FILE PIC 9 VALUE 0.
+       77  RETURN-LINE-NUMBER PIC 9(3).
+       77  LINE-FOUND PIC X.
+       77  YES-NO PIC X.
+       77  OLD-QUANTITY PIC 9(5).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "PROCESS-RETURN".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN I-O MOVEMENTS-FILE.
+       OPEN I-O RETURNS-FILE.
+       PERFORM GET-ORDER-RECORD.
+       PERFORM PROCESS-RETURN-RECORDS
+       UNTIL ORDER-ID = ZEROES.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE PRODUCTS-FILE.
+       CLOSE MOVEMENTS-FILE.
+       CLOSE RETURNS-FILE.
+       GOBACK.
+
+       GET-ORDER-RECORD.
+       PERFORM INITIALIZE-ORDER-RECORD.
+       PERFORM INSERT-ORDER-ID.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-ORDER-RECORD
+       UNTIL RECORD-FOUND = "S" OR ORDER-ID = ZEROES.
+
+       INITIALIZE-ORDER-RECORD.
+       MOVE SPACE TO ORDER-REGISTRATION.
+       MOVE ZEROES TO ORDER-ID.
+
+       INSERT-ORDER-ID.
+       DISPLAY " ".
+       DISPLAY "Enter the order id to process a return against.".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT ORDER-ID.
+
+       FIND-ORDER-RECORD.
+       PERFORM READ-ORDER-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No order found with that id."
+       PERFORM INSERT-ORDER-ID.
+
+       READ-ORDER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ ORDERS-FILE RECORD WITH LOCK
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       PROCESS-RETURN-RECORDS.
+       IF ORDER-STATUS NOT = "Delivered"
+           DISPLAY "Only delivered orders may have returns processed."
+       ELSE
+           PERFORM SHOW-ORDER-LINES
+           DISPLAY "Enter the line number to return: "
+           ACCEPT RETURN-LINE-NUMBER
+           PERFORM FIND-RETURN-LINE
+           IF LINE-FOUND = "Y"
+               PERFORM TAKE-RETURN-DETAILS
+           ELSE
+               DISPLAY "No such line number on that order."
+           END-IF
+       END-IF.
+       PERFORM GET-ORDER-RECORD.
+
+       SHOW-ORDER-LINES.
+       MOVE ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM SHOW-NEXT-ORDER-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       SHOW-NEXT-ORDER-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = ORDER-ID
+               DISPLAY
+               "  Line " LINE-NUMBER
+               " Id product: " LINE-PRODUCT-ID
+               " Name: " LINE-PRODUCT-NAME
+               " Quantity: " QUANTITY
+               " Price: " PRICE
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
+
+       FIND-RETURN-LINE.
+       MOVE "N" TO LINE-FOUND.
+       MOVE ORDER-ID TO LINE-ORDER-ID.
+       MOVE RETURN-LINE-NUMBER TO LINE-NUMBER.
+       READ ORDER-LINES-FILE RECORD WITH LOCK
+           INVALID KEY
+               MOVE "N" TO LINE-FOUND
+           NOT INVALID KEY
+               MOVE "Y" TO LINE-FOUND
+       END-READ.
+
+       TAKE-RETURN-DETAILS.
+       DISPLAY "Quantity ordered on that line: " QUANTITY.
+       DISPLAY "Enter the quantity being returned: ".
+       ACCEPT RETURN-QUANTITY.
+       IF RETURN-QUANTITY > QUANTITY
+           DISPLAY "Return quantity exceeds quantity ordered. "
+           "Rejected."
+       ELSE
+           DISPLAY "Enter the reason for the return: "
+           ACCEPT RETURN-REASON
+           COMPUTE RETURN-REFUND-AMOUNT = RETURN-QUANTITY * PRICE
+           MOVE LINE-PRODUCT-ID TO RETURN-PRODUCT-ID
+           MOVE ORDER-ID TO RETURN-ORDER-ID
+           DISPLAY "Enter the return id: "
+           ACCEPT RETURN-ID
+           DISPLAY "Enter the return date (YYYY-MM-DD): "
+           ACCEPT RETURN-DATE
+           PERFORM RESTOCK-RETURNED-PRODUCT
+           PERFORM WRITE-RETURN-RECORD
+           DISPLAY "Refund amount: " RETURN-REFUND-AMOUNT
+       END-IF.
+
+       RESTOCK-RETURNED-PRODUCT.
+       MOVE LINE-PRODUCT-ID TO PRODUCT-ID.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+           INVALID KEY
+               DISPLAY "Product on order line no longer on file."
+           NOT INVALID KEY
+               MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+               ADD RETURN-QUANTITY TO PRODUCT-QUANTITY
+               REWRITE PRODUCT-REGISTRATION
+                   INVALID KEY
+                     DISPLAY "Error restoring stock for product."
+               PERFORM LOG-RESTOCK-AUDIT
+               PERFORM POST-RETURN-MOVEMENT
+       END-READ.
+
+       LOG-RESTOCK-AUDIT.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+
+       POST-RETURN-MOVEMENT.
+       MOVE SPACE TO MOVEMENT-REGISTRATION.
+       DISPLAY "Enter the movement id for this return: ".
+       ACCEPT MOVEMENT-ID.
+       MOVE "E" TO MOVEMENT-TYPE.
+       MOVE PRODUCT-ID TO MOVEMENT-PRODUCT-ID.
+       MOVE RETURN-QUANTITY TO MOVEMENT-QUANTITY.
+       MOVE RETURN-DATE TO MOVEMENT-DATE.
+       MOVE "RETURN" TO MOVEMENT-REFERENCE.
+       MOVE "RETURN" TO MOVEMENT-REASON.
+       WRITE MOVEMENT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing movement record. Duplicate id?".
+
+       WRITE-RETURN-RECORD.
+       WRITE RETURN-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing return record. Duplicate id?".
