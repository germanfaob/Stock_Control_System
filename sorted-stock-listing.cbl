@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sorted-stock-listing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  SORT-MODE PIC 9.
+       01  PRODUCT-COUNT PIC 9(3) VALUE 0.
+       01  PRODUCT-TABLE.
+           05  PRODUCT-ENTRY OCCURS 200 TIMES.
+               10  TABLE-PRODUCT-ID       PIC X(15).
+               10  TABLE-PRODUCT-NAME     PIC X(30).
+               10  TABLE-PRODUCT-BRAND    PIC X(20).
+               10  TABLE-PRODUCT-CATEGORY PIC X(20).
+               10  TABLE-PRODUCT-PRICE    PIC 9(6)V99.
+               10  TABLE-PRODUCT-QUANTITY PIC 9(5).
+       01  SEARCH-IDX PIC 9(3).
+       01  RANKED-COUNT PIC 9(3) VALUE 0.
+       01  BEST-IDX PIC 9(3).
+       01  PICK-IDX PIC 9(3).
+       01  MARKED-TABLE.
+           05  MARKED-ENTRY OCCURS 200 TIMES PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM GET-SORT-MODE.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM LOAD-NEXT-PRODUCT UNTIL END-OF-FILE = 1.
+       CLOSE PRODUCTS-FILE.
+       PERFORM PRINT-SORTED-LISTING.
+       GOBACK.
+
+       GET-SORT-MODE.
+       DISPLAY "Sorted Stock Listing"
+       DISPLAY "1. By category, then price descending"
+       DISPLAY "2. By brand"
+       DISPLAY "Enter your choice (1-2):"
+       ACCEPT SORT-MODE.
+
+       LOAD-NEXT-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           IF NOT PRODUCT-IS-INACTIVE
+           AND PRODUCT-COUNT < 200
+               ADD 1 TO PRODUCT-COUNT
+               MOVE PRODUCT-ID TO TABLE-PRODUCT-ID (PRODUCT-COUNT)
+               MOVE PRODUCT-NAME TO TABLE-PRODUCT-NAME (PRODUCT-COUNT)
+               MOVE PRODUCT-BRAND TO
+                   TABLE-PRODUCT-BRAND (PRODUCT-COUNT)
+               MOVE PRODUCT-CATEGORY TO
+                   TABLE-PRODUCT-CATEGORY (PRODUCT-COUNT)
+               MOVE PRODUCT-PRICE TO
+                   TABLE-PRODUCT-PRICE (PRODUCT-COUNT)
+               MOVE PRODUCT-QUANTITY TO
+                   TABLE-PRODUCT-QUANTITY (PRODUCT-COUNT)
+               MOVE " " TO MARKED-ENTRY (PRODUCT-COUNT)
+           END-IF
+       END-IF.
+
+       PRINT-SORTED-LISTING.
+       DISPLAY " ".
+       DISPLAY "================ SORTED STOCK LISTING ================".
+       MOVE 0 TO RANKED-COUNT.
+       PERFORM PRINT-NEXT-RANKED-LINE
+           UNTIL RANKED-COUNT >= PRODUCT-COUNT.
+       DISPLAY "======================================================".
+
+       PRINT-NEXT-RANKED-LINE.
+       PERFORM FIND-NEXT-BEST-ROW.
+       DISPLAY "Id: " TABLE-PRODUCT-ID (BEST-IDX)
+       " Name: " TABLE-PRODUCT-NAME (BEST-IDX)
+       " Brand: " TABLE-PRODUCT-BRAND (BEST-IDX)
+       " Category: " TABLE-PRODUCT-CATEGORY (BEST-IDX)
+       " Price: " TABLE-PRODUCT-PRICE (BEST-IDX)
+       " Qty: " TABLE-PRODUCT-QUANTITY (BEST-IDX).
+       MOVE "X" TO MARKED-ENTRY (BEST-IDX).
+       ADD 1 TO RANKED-COUNT.
+
+       FIND-NEXT-BEST-ROW.
+       MOVE 0 TO BEST-IDX.
+       MOVE 1 TO PICK-IDX.
+       PERFORM CHECK-CANDIDATE-ROW
+           UNTIL PICK-IDX > PRODUCT-COUNT.
+
+       CHECK-CANDIDATE-ROW.
+       IF MARKED-ENTRY (PICK-IDX) NOT = "X"
+           IF BEST-IDX = 0
+               MOVE PICK-IDX TO BEST-IDX
+           ELSE IF SORT-MODE = 1
+               IF TABLE-PRODUCT-CATEGORY (PICK-IDX) <
+                  TABLE-PRODUCT-CATEGORY (BEST-IDX)
+                   MOVE PICK-IDX TO BEST-IDX
+               ELSE IF TABLE-PRODUCT-CATEGORY (PICK-IDX) =
+                       TABLE-PRODUCT-CATEGORY (BEST-IDX)
+                       AND TABLE-PRODUCT-PRICE (PICK-IDX) >
+                           TABLE-PRODUCT-PRICE (BEST-IDX)
+                   MOVE PICK-IDX TO BEST-IDX
+               END-IF
+           ELSE
+               IF TABLE-PRODUCT-BRAND (PICK-IDX) <
+                  TABLE-PRODUCT-BRAND (BEST-IDX)
+                   MOVE PICK-IDX TO BEST-IDX
+               END-IF
+           END-IF
+       END-IF.
+       ADD 1 TO PICK-IDX.
