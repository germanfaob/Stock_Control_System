@@ -15,7 +15,13 @@
        WORKING-STORAGE SECTION.
        77 YES-TO-DELETE PIC X.
        77 RECORD-FOUND PIC X.
-       77 PRODUCT-ID-FIELD PIC Z(5).
+       77 PRODUCT-ID-FIELD PIC X(15).
+       77 AUDIT-BEFORE PIC X(40).
+       77 DEACTIVATED-COUNT PIC 9(5) VALUE 0.
+       77 LOG-PROGRAM-NAME-FIELD PIC X(20)
+          VALUE "DELETE-STOCK".
+       77 LOG-AFTER-VALUE-FIELD PIC X(40)
+          VALUE "INACTIVE".
 
        PROCEDURE DIVISION.
 
@@ -25,7 +31,8 @@
        OPEN I-O PRODUCTS-FILE.
        PERFORM GET-PRODUCT-RECORD.
        PERFORM DELETE-RECORDS
-       UNTIL PRODUCT-ID = ZEROES.
+       UNTIL PRODUCT-ID = "0".
+       DISPLAY "Products deactivated: " DEACTIVATED-COUNT.
        CLOSE PRODUCTS-FILE.
        GOBACK.
 
@@ -34,17 +41,17 @@
        PERFORM INSERT-ID-PRODUCT.
        MOVE "N" TO RECORD-FOUND.
        PERFORM FIND-PRODUCT-RECORD
-       UNTIL RECORD-FOUND = "S" OR PRODUCT-ID = ZEROES.
+       UNTIL RECORD-FOUND = "S" OR PRODUCT-ID = "0".
 
        INITIALIZE-PRODUCT-RECORD.
        MOVE SPACE TO PRODUCT-REGISTRATION.
-       MOVE ZEROES TO PRODUCT-ID.
+       MOVE "0" TO PRODUCT-ID.
 
        INSERT-ID-PRODUCT.
        DISPLAY " ".
-       DISPLAY "Enter a product id to delete.".
-       DISPLAY "Enter a number from 1 to 99999".
-       DISPLAY "Enter anything else to exit."
+       DISPLAY "Enter a product id to deactivate.".
+       DISPLAY "Enter a product id (letters and digits allowed)".
+       DISPLAY "Enter 0 to exit."
        ACCEPT PRODUCT-ID-FIELD.
        MOVE PRODUCT-ID-FIELD TO PRODUCT-ID.
 
@@ -56,15 +63,9 @@
 
        READ-PRODUCT-ID.
        MOVE "S" TO RECORD-FOUND.
-       READ PRODUCTS-FILE RECORD
-       INVALID KEY
-       MOVE "N" TO RECORD-FOUND.
        READ PRODUCTS-FILE RECORD WITH LOCK
        INVALID KEY
        MOVE "N" TO RECORD-FOUND.
-       READ PRODUCTS-FILE RECORD
-       INVALID KEY
-       MOVE "N" TO RECORD-FOUND.
 
        DELETE-RECORDS.
        PERFORM SHOW-ALL-FIELDS.
@@ -72,6 +73,7 @@
        PERFORM ASK-TO-DELETE
        UNTIL YES-TO-DELETE = "S" OR "N".
        IF YES-TO-DELETE = "S"
+           PERFORM LOG-DELETE-AUDIT
            PERFORM DELETE-RECORD.
            PERFORM GET-PRODUCT-RECORD.
 
@@ -97,17 +99,30 @@
        DISPLAY "Price: " PRODUCT-PRICE.
 
        ASK-TO-DELETE.
-       DISPLAY "Are you sure you want to delete this record (Y/N)?".
+       DISPLAY
+       "Are you sure you want to deactivate this record (Y/N)?".
        ACCEPT YES-TO-DELETE.
        IF YES-TO-DELETE = "Y"
               MOVE "S" TO YES-TO-DELETE.
        IF YES-TO-DELETE = "N"
               MOVE "N" TO YES-TO-DELETE.
-       IF YES-TO-DELETE NOT = "S" AND
-          YES-TO-DELETE NOT = "N"
+       IF (YES-TO-DELETE NOT = "S") AND (YES-TO-DELETE NOT = "N")
           DISPLAY "You must be enter Y/N.".
 
        DELETE-RECORD.
-       DELETE PRODUCTS-FILE RECORD
+       SET PRODUCT-IS-INACTIVE TO TRUE.
+       REWRITE PRODUCT-REGISTRATION
            INVALID KEY
-             DISPLAY "Error deleting product record.".
+             DISPLAY "Error deactivating product record."
+           NOT INVALID KEY
+             ADD 1 TO DEACTIVATED-COUNT.
+
+       LOG-DELETE-AUDIT.
+       MOVE SPACE TO AUDIT-BEFORE.
+       STRING "NAME=" DELIMITED BY SIZE
+           PRODUCT-NAME DELIMITED BY SIZE
+           " QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE LOG-AFTER-VALUE-FIELD.
