@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pick-ticket.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  RECORD-FOUND PIC X.
+       77  LINES-END-OF-FILE PIC 9 VALUE 0.
+       77  PRODUCT-FOUND PIC X.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM GET-ORDER-RECORD.
+       PERFORM PRINT-PICK-TICKET
+       UNTIL ORDER-ID = ZEROES.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE PRODUCTS-FILE.
+       GOBACK.
+
+       GET-ORDER-RECORD.
+       PERFORM INITIALIZE-ORDER-RECORD.
+       PERFORM INSERT-ORDER-ID.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-ORDER-RECORD
+       UNTIL RECORD-FOUND = "S" OR ORDER-ID = ZEROES.
+
+       INITIALIZE-ORDER-RECORD.
+       MOVE SPACE TO ORDER-REGISTRATION.
+       MOVE ZEROES TO ORDER-ID.
+
+       INSERT-ORDER-ID.
+       DISPLAY " ".
+       DISPLAY "Enter an order id to print its pick ticket.".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT ORDER-ID.
+
+       FIND-ORDER-RECORD.
+       PERFORM READ-ORDER-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No order found with that id."
+       PERFORM INSERT-ORDER-ID.
+
+       READ-ORDER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ ORDERS-FILE RECORD
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       PRINT-PICK-TICKET.
+       DISPLAY " ".
+       DISPLAY "================= WAREHOUSE PICK TICKET =============".
+       DISPLAY "Order id: " ORDER-ID
+       " Customer: " ORDER-CUSTOMER-NAME.
+       DISPLAY "Date: " ORDER-DATE-NUMERIC " Status: " ORDER-STATUS.
+       DISPLAY "------------------------------------------------------".
+       PERFORM PRINT-PICK-LINES.
+       DISPLAY "======================================================".
+       PERFORM GET-ORDER-RECORD.
+
+       PRINT-PICK-LINES.
+       MOVE ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM PRINT-NEXT-PICK-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       PRINT-NEXT-PICK-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = ORDER-ID
+               PERFORM SHOW-PICK-LINE
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
+
+       SHOW-PICK-LINE.
+       MOVE LINE-PRODUCT-ID TO PRODUCT-ID.
+       MOVE "Y" TO PRODUCT-FOUND.
+       READ PRODUCTS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO PRODUCT-FOUND.
+       IF PRODUCT-FOUND = "Y"
+           DISPLAY "  Line " LINE-NUMBER
+           " Pull: " QUANTITY " x " PRODUCT-NAME
+           " Category: " PRODUCT-CATEGORY
+       ELSE
+           DISPLAY "  Line " LINE-NUMBER
+           " Pull: " QUANTITY " x " LINE-PRODUCT-NAME
+           " (product no longer on file)"
+       END-IF.
