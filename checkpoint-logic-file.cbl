@@ -0,0 +1,3 @@
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LAST-PRODUCT-ID PIC X(15).
