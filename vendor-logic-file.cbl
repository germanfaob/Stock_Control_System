@@ -0,0 +1,6 @@
+       FD  VENDORS-FILE.
+       01  VENDOR-REGISTRATION.
+           05  VENDOR-ID       PIC 9(5).
+           05  VENDOR-NAME     PIC X(40).
+           05  VENDOR-PHONE    PIC X(15).
+           05  VENDOR-EMAIL    PIC X(40).
