@@ -5,11 +5,17 @@
       *Creating physical file in dynamic mode.
        FILE-CONTROL.
        COPY "physical-file.cbl".
+       COPY "category-physical-file.cbl".
+       COPY "vendor-physical-file.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *Logic file with products fields.
        COPY "logic-file.cbl".
+      *Logic file with category fields.
+       COPY "category-logic-file.cbl".
+      *Logic file with vendor fields.
+       COPY "vendor-logic-file.cbl".
 
        WORKING-STORAGE SECTION.
        01  IDENTIFICATOR PIC 9(6).
@@ -20,9 +26,19 @@
        01  CATEGORY PIC X(30)
            VALUE "Enter the category name: ".
        01  PRICE PIC 9(6).
+       01  PRICE-ENTRY PIC 9(6).99.
 
        01  YES-NO PIC X.
+       01  ENTER-QUANTITY PIC X(30)
+           VALUE "Enter the quantity on hand: ".
+       01  ENTER-REORDER-POINT PIC X(30)
+           VALUE "Enter the reorder point: ".
        01  ENTRANCE PIC X.
+       01  SKIP-WRITE PIC X.
+       01  DUPLICATE-ACTION PIC X.
+       77  RECORD-FOUND PIC X.
+       77  PRODUCTS-WRITTEN PIC 9(5) VALUE 0.
+       77  PRODUCTS-REJECTED PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
 
@@ -38,39 +54,150 @@
 
        OPENING-PROCEDURE.
        OPEN I-O PRODUCTS-FILE.
+       OPEN I-O CATEGORIES-FILE.
+       OPEN I-O VENDORS-FILE.
 
        CLOSING-PROCEDURE.
+       DISPLAY "Products written: " PRODUCTS-WRITTEN
+           " Rejected: " PRODUCTS-REJECTED.
        CLOSE PRODUCTS-FILE.
+       CLOSE CATEGORIES-FILE.
+       CLOSE VENDORS-FILE.
 
        ADD-REGISTER.
        MOVE "N" TO ENTRANCE.
+       MOVE "N" TO SKIP-WRITE.
        PERFORM GET-FIELDS
        UNTIL ENTRANCE = "Y".
-       PERFORM WRITE-PRODUCT.
+       IF SKIP-WRITE = "N"
+           PERFORM WRITE-PRODUCT.
        PERFORM RESTART.
 
        GET-FIELDS.
        MOVE SPACE TO PRODUCT-REGISTRATION.
+       SET PRODUCT-IS-ACTIVE TO TRUE.
+       PERFORM ASK-PRODUCT-ID.
+       IF SKIP-WRITE = "Y"
+           MOVE "Y" TO ENTRANCE
+       ELSE
+           DISPLAY NAME-PRODUCT
+           ACCEPT PRODUCT-NAME
+           DISPLAY BRAND
+           ACCEPT PRODUCT-BRAND
+           PERFORM ASK-PRODUCT-CATEGORY
+           DISPLAY "Enter the price (e.g. 19.99): "
+           ACCEPT PRICE-ENTRY
+           MOVE PRICE-ENTRY TO PRODUCT-PRICE
+           DISPLAY ENTER-QUANTITY
+           ACCEPT PRODUCT-QUANTITY
+           DISPLAY ENTER-REORDER-POINT
+           ACCEPT PRODUCT-REORDER-POINT
+           DISPLAY "Enter the minimum order quantity: "
+           ACCEPT PRODUCT-MIN-ORDER-QTY
+           DISPLAY "Enter the maximum order quantity: "
+           ACCEPT PRODUCT-MAX-ORDER-QTY
+           DISPLAY "Enter the vendor lead time in days: "
+           ACCEPT PRODUCT-LEAD-TIME-DAYS
+           DISPLAY "Enter the safety stock quantity: "
+           ACCEPT PRODUCT-SAFETY-STOCK
+           PERFORM ASK-PRODUCT-VENDOR
+           PERFORM GO-ON
+       END-IF.
+
+       ASK-PRODUCT-ID.
        DISPLAY "Enter the ID of the new product: ".
        ACCEPT PRODUCT-ID.
-       DISPLAY NAME-PRODUCT.
-       ACCEPT PRODUCT-NAME.
-       DISPLAY BRAND.
-       ACCEPT PRODUCT-BRAND.
+       MOVE "N" TO SKIP-WRITE.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           DISPLAY "A product with that id already exists."
+           DISPLAY "(R)e-enter a different id or (M)odify it? "
+           ACCEPT DUPLICATE-ACTION
+           IF DUPLICATE-ACTION = "M" OR DUPLICATE-ACTION = "m"
+               CLOSE PRODUCTS-FILE
+               CALL "modify-product"
+               OPEN I-O PRODUCTS-FILE
+               MOVE "Y" TO SKIP-WRITE
+           ELSE
+               PERFORM ASK-PRODUCT-ID
+           END-IF
+       END-IF.
+
+       ASK-PRODUCT-CATEGORY.
        DISPLAY CATEGORY.
        ACCEPT PRODUCT-CATEGORY.
-       DISPLAY "Enter the price: ".
-       ACCEPT PRODUCT-PRICE
+       MOVE PRODUCT-CATEGORY TO CATEGORY-NAME.
+       MOVE "S" TO RECORD-FOUND.
+       READ CATEGORIES-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           DISPLAY "That category is not on file."
+           DISPLAY "Register it now (Y/N)?"
+           ACCEPT YES-NO
+           IF YES-NO = "Y" OR YES-NO = "y"
+               DISPLAY "Enter a short description: "
+               ACCEPT CATEGORY-DESCRIPTION
+               WRITE CATEGORY-REGISTRATION
+                   INVALID KEY
+                       DISPLAY "Error writing category record."
+           ELSE
+               PERFORM ASK-PRODUCT-CATEGORY
+           END-IF
+       END-IF.
 
-       PERFORM GO-ON.
+       ASK-PRODUCT-VENDOR.
+       DISPLAY "Enter the vendor id that supplies this product: ".
+       ACCEPT PRODUCT-VENDOR-ID.
+       MOVE PRODUCT-VENDOR-ID TO VENDOR-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ VENDORS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           DISPLAY "That vendor is not on file."
+           DISPLAY "Register it now (Y/N)?"
+           ACCEPT YES-NO
+           IF YES-NO = "Y" OR YES-NO = "y"
+               DISPLAY "Enter the vendor name: "
+               ACCEPT VENDOR-NAME
+               DISPLAY "Enter the phone number: "
+               ACCEPT VENDOR-PHONE
+               DISPLAY "Enter the email address: "
+               ACCEPT VENDOR-EMAIL
+               WRITE VENDOR-REGISTRATION
+                   INVALID KEY
+                       DISPLAY "Error writing vendor record."
+           ELSE
+               PERFORM ASK-PRODUCT-VENDOR
+           END-IF
+       END-IF.
 
        GO-ON.
        MOVE "Y" TO ENTRANCE.
        IF  PRODUCT-NAME = SPACE
        MOVE "N" TO ENTRANCE.
+       IF  PRODUCT-PRICE = ZEROES
+       DISPLAY "Price cannot be zero or blank. Please re-enter."
+       MOVE "N" TO ENTRANCE.
+       IF  PRODUCT-QUANTITY = ZEROES
+       DISPLAY "Quantity on hand cannot be zero or blank. "
+       "Please re-enter."
+       MOVE "N" TO ENTRANCE.
+       IF  ENTRANCE = "N"
+       ADD 1 TO PRODUCTS-REJECTED.
 
        WRITE-PRODUCT.
-       WRITE PRODUCT-REGISTRATION.
+       WRITE PRODUCT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing product record. Duplicate id?"
+               ADD 1 TO PRODUCTS-REJECTED
+       NOT INVALID KEY
+           ADD 1 TO PRODUCTS-WRITTEN
+       END-WRITE.
 
        RESTART.
        DISPLAY
@@ -80,4 +207,3 @@
        MOVE "Y" TO YES-NO.
        IF YES-NO NOT = "Y"
        MOVE "N" TO YES-NO.
-       GOBACK.
