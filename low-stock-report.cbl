@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. low-stock-report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "vendor-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      * Logic file with vendor fields.
+       COPY "vendor-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LINES-END-OF-FILE PIC 9 VALUE 0.
+       01  LOW-STOCK-COUNT PIC 9(5) VALUE 0.
+       01  PRODUCT-COUNT PIC 9(3) VALUE 0.
+       01  PRODUCT-TABLE.
+           05  PRODUCT-ENTRY OCCURS 200 TIMES.
+               10  TABLE-PRODUCT-ID       PIC X(15).
+               10  TABLE-PRODUCT-NAME     PIC X(30).
+               10  TABLE-PRODUCT-BRAND    PIC X(20).
+               10  TABLE-VENDOR-ID         PIC 9(5).
+               10  TABLE-PRODUCT-QUANTITY PIC 9(5).
+               10  TABLE-REORDER-POINT    PIC 9(5).
+               10  TABLE-LEAD-TIME-DAYS   PIC 9(3).
+               10  TABLE-SAFETY-STOCK     PIC 9(5).
+               10  TABLE-SOLD-QTY         PIC 9(7).
+               10  TABLE-EARLIEST-DATE    PIC 9(8).
+               10  TABLE-LATEST-DATE      PIC 9(8).
+               10  TABLE-HISTORY-FOUND    PIC X.
+               10  TABLE-SUGGESTED-QTY    PIC 9(7).
+       01  MARKED-TABLE.
+           05  MARKED-ENTRY OCCURS 200 TIMES PIC X.
+       01  SEARCH-IDX PIC 9(3).
+       01  RANKED-COUNT PIC 9(3) VALUE 0.
+       01  BEST-IDX PIC 9(3).
+       01  PICK-IDX PIC 9(3).
+       01  CURRENT-BRAND PIC X(20) VALUE SPACE.
+       01  BRAND-SUBTOTAL PIC 9(5) VALUE 0.
+       01  FIRST-GROUP PIC X VALUE "Y".
+       01  ORDER-DATE-OF-LINE PIC 9(8).
+       01  RECORD-FOUND PIC X.
+       01  DAYS-SPAN PIC 9(8).
+       01  AVG-DAILY-USAGE PIC 9(7).
+       01  AVG-USAGE-REMAINDER PIC 9(7).
+       01  TARGET-STOCK PIC 9(8).
+       01  HISTORY-ROW-FOUND PIC X.
+       01  VENDOR-FOUND PIC X.
+       01  SHOW-VENDOR-NAME PIC X(40).
+       01  CONV-DATE-X PIC X(8).
+       01  CONV-DATE-N REDEFINES CONV-DATE-X.
+           05  CONV-YEAR  PIC 9(4).
+           05  CONV-MONTH PIC 9(2).
+           05  CONV-DAY   PIC 9(2).
+       01  CONV-DAYNUM PIC 9(7).
+       01  EARLIEST-DAYNUM PIC 9(7).
+       01  LATEST-DAYNUM PIC 9(7).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM READ-PRODUCT UNTIL END-OF-FILE = 1.
+       CLOSE PRODUCTS-FILE.
+       IF PRODUCT-COUNT > 0
+           PERFORM GATHER-SALES-HISTORY
+           PERFORM COMPUTE-ALL-SUGGESTIONS
+       END-IF.
+       DISPLAY " ".
+       DISPLAY "============ LOW STOCK / REORDER ALERT REPORT ======".
+       OPEN I-O VENDORS-FILE.
+       PERFORM PRINT-GROUPED-REPORT.
+       CLOSE VENDORS-FILE.
+       IF PRODUCT-COUNT > 0
+           PERFORM CLOSE-LAST-GROUP
+       END-IF.
+       DISPLAY "-----------------------------------------------------".
+       DISPLAY "Products below reorder point: " LOW-STOCK-COUNT.
+       DISPLAY "=====================================================".
+       GOBACK.
+
+       READ-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+
+       IF END-OF-FILE = 0
+           IF NOT PRODUCT-IS-INACTIVE
+               IF PRODUCT-QUANTITY < PRODUCT-REORDER-POINT
+                   PERFORM STORE-LOW-STOCK-ENTRY
+               END-IF
+           END-IF
+       END-IF.
+
+       STORE-LOW-STOCK-ENTRY.
+       ADD 1 TO LOW-STOCK-COUNT.
+       IF PRODUCT-COUNT < 200
+           ADD 1 TO PRODUCT-COUNT
+           MOVE PRODUCT-ID TO TABLE-PRODUCT-ID (PRODUCT-COUNT)
+           MOVE PRODUCT-NAME TO TABLE-PRODUCT-NAME (PRODUCT-COUNT)
+           MOVE PRODUCT-BRAND TO TABLE-PRODUCT-BRAND (PRODUCT-COUNT)
+           MOVE PRODUCT-VENDOR-ID TO TABLE-VENDOR-ID (PRODUCT-COUNT)
+           MOVE PRODUCT-QUANTITY TO
+               TABLE-PRODUCT-QUANTITY (PRODUCT-COUNT)
+           MOVE PRODUCT-REORDER-POINT TO
+               TABLE-REORDER-POINT (PRODUCT-COUNT)
+           MOVE PRODUCT-LEAD-TIME-DAYS TO
+               TABLE-LEAD-TIME-DAYS (PRODUCT-COUNT)
+           MOVE PRODUCT-SAFETY-STOCK TO
+               TABLE-SAFETY-STOCK (PRODUCT-COUNT)
+           MOVE 0 TO TABLE-SOLD-QTY (PRODUCT-COUNT)
+           MOVE "N" TO TABLE-HISTORY-FOUND (PRODUCT-COUNT)
+           MOVE " " TO MARKED-ENTRY (PRODUCT-COUNT)
+       END-IF.
+
+      *Second pass: walk every order line on file once and fold any
+      *line that sold one of the low-stock products into that
+      *product's history row, the same single-pass accumulation
+      *best-selling-report.cbl uses.
+       GATHER-SALES-HISTORY.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O ORDERS-FILE.
+       MOVE 0 TO LINES-END-OF-FILE.
+       PERFORM READ-ORDER-LINE UNTIL LINES-END-OF-FILE = 1.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE ORDERS-FILE.
+
+       READ-ORDER-LINE.
+       READ ORDER-LINES-FILE
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           MOVE "N" TO HISTORY-ROW-FOUND
+           MOVE 1 TO SEARCH-IDX
+           PERFORM FIND-HISTORY-ROW
+               UNTIL HISTORY-ROW-FOUND = "Y"
+               OR SEARCH-IDX > PRODUCT-COUNT
+           IF HISTORY-ROW-FOUND = "Y"
+               PERFORM FOLD-LINE-INTO-HISTORY
+           END-IF
+       END-IF.
+
+       FIND-HISTORY-ROW.
+       IF TABLE-PRODUCT-ID (SEARCH-IDX) = LINE-PRODUCT-ID
+           MOVE "Y" TO HISTORY-ROW-FOUND
+       ELSE
+           ADD 1 TO SEARCH-IDX
+       END-IF.
+
+       FOLD-LINE-INTO-HISTORY.
+       ADD QUANTITY TO TABLE-SOLD-QTY (SEARCH-IDX).
+       MOVE LINE-ORDER-ID TO ORDER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ ORDERS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           MOVE ORDER-DATE-NUMERIC TO ORDER-DATE-OF-LINE
+           PERFORM UPDATE-HISTORY-DATE-RANGE
+       END-IF.
+
+       UPDATE-HISTORY-DATE-RANGE.
+       IF TABLE-HISTORY-FOUND (SEARCH-IDX) = "N"
+           MOVE ORDER-DATE-OF-LINE TO
+               TABLE-EARLIEST-DATE (SEARCH-IDX)
+           MOVE ORDER-DATE-OF-LINE TO
+               TABLE-LATEST-DATE (SEARCH-IDX)
+           MOVE "Y" TO TABLE-HISTORY-FOUND (SEARCH-IDX)
+       ELSE
+           IF ORDER-DATE-OF-LINE < TABLE-EARLIEST-DATE (SEARCH-IDX)
+               MOVE ORDER-DATE-OF-LINE TO
+                   TABLE-EARLIEST-DATE (SEARCH-IDX)
+           END-IF
+           IF ORDER-DATE-OF-LINE > TABLE-LATEST-DATE (SEARCH-IDX)
+               MOVE ORDER-DATE-OF-LINE TO
+                   TABLE-LATEST-DATE (SEARCH-IDX)
+           END-IF
+       END-IF.
+
+      *Third pass: derive a suggested order quantity for every
+      *low-stock row from its usage history, lead time and safety
+      *stock, instead of leaving the reader to guess how much to buy.
+       COMPUTE-ALL-SUGGESTIONS.
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM COMPUTE-ONE-SUGGESTION
+           UNTIL SEARCH-IDX > PRODUCT-COUNT.
+
+       COMPUTE-ONE-SUGGESTION.
+       MOVE 1 TO DAYS-SPAN.
+       IF TABLE-HISTORY-FOUND (SEARCH-IDX) = "Y"
+           IF TABLE-LATEST-DATE (SEARCH-IDX) >
+              TABLE-EARLIEST-DATE (SEARCH-IDX)
+               MOVE TABLE-EARLIEST-DATE (SEARCH-IDX) TO CONV-DATE-X
+               PERFORM COMPUTE-CONV-DAYNUM
+               MOVE CONV-DAYNUM TO EARLIEST-DAYNUM
+               MOVE TABLE-LATEST-DATE (SEARCH-IDX) TO CONV-DATE-X
+               PERFORM COMPUTE-CONV-DAYNUM
+               MOVE CONV-DAYNUM TO LATEST-DAYNUM
+               COMPUTE DAYS-SPAN = LATEST-DAYNUM - EARLIEST-DAYNUM
+           END-IF
+       END-IF.
+       DIVIDE TABLE-SOLD-QTY (SEARCH-IDX) BY DAYS-SPAN
+           GIVING AVG-DAILY-USAGE REMAINDER AVG-USAGE-REMAINDER.
+       COMPUTE TARGET-STOCK =
+           (AVG-DAILY-USAGE * TABLE-LEAD-TIME-DAYS (SEARCH-IDX)) +
+           TABLE-SAFETY-STOCK (SEARCH-IDX).
+       IF TARGET-STOCK > TABLE-PRODUCT-QUANTITY (SEARCH-IDX)
+           COMPUTE TABLE-SUGGESTED-QTY (SEARCH-IDX) =
+               TARGET-STOCK - TABLE-PRODUCT-QUANTITY (SEARCH-IDX)
+       ELSE
+           MOVE 0 TO TABLE-SUGGESTED-QTY (SEARCH-IDX)
+       END-IF.
+       ADD 1 TO SEARCH-IDX.
+
+       COMPUTE-CONV-DAYNUM.
+       COMPUTE CONV-DAYNUM = (CONV-YEAR * 360) + (CONV-MONTH * 30)
+           + CONV-DAY.
+
+       PRINT-GROUPED-REPORT.
+       MOVE 0 TO RANKED-COUNT.
+       MOVE SPACE TO CURRENT-BRAND.
+       MOVE "Y" TO FIRST-GROUP.
+       PERFORM PRINT-NEXT-RANKED-LINE
+           UNTIL RANKED-COUNT >= PRODUCT-COUNT.
+
+       PRINT-NEXT-RANKED-LINE.
+       PERFORM FIND-NEXT-BEST-ROW.
+       IF TABLE-PRODUCT-BRAND (BEST-IDX) NOT = CURRENT-BRAND
+           IF FIRST-GROUP NOT = "Y"
+               PERFORM CLOSE-LAST-GROUP
+           END-IF
+           MOVE TABLE-PRODUCT-BRAND (BEST-IDX) TO CURRENT-BRAND
+           MOVE 0 TO BRAND-SUBTOTAL
+           MOVE "N" TO FIRST-GROUP
+           DISPLAY "-- Brand: " CURRENT-BRAND " --"
+       END-IF.
+       DISPLAY "  ID: " TABLE-PRODUCT-ID (BEST-IDX)
+       " Name: " TABLE-PRODUCT-NAME (BEST-IDX)
+       " On hand: " TABLE-PRODUCT-QUANTITY (BEST-IDX)
+       " Reorder point: " TABLE-REORDER-POINT (BEST-IDX).
+       PERFORM LOOK-UP-VENDOR-NAME.
+       DISPLAY "    Vendor: " TABLE-VENDOR-ID (BEST-IDX)
+       " " SHOW-VENDOR-NAME.
+       DISPLAY "    Suggest order: " TABLE-SUGGESTED-QTY (BEST-IDX).
+       ADD 1 TO BRAND-SUBTOTAL.
+       MOVE "X" TO MARKED-ENTRY (BEST-IDX).
+       ADD 1 TO RANKED-COUNT.
+
+       LOOK-UP-VENDOR-NAME.
+       MOVE TABLE-VENDOR-ID (BEST-IDX) TO VENDOR-ID.
+       MOVE "S" TO VENDOR-FOUND.
+       READ VENDORS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO VENDOR-FOUND.
+       IF VENDOR-FOUND = "S"
+           MOVE VENDOR-NAME TO SHOW-VENDOR-NAME
+       ELSE
+           MOVE "(vendor not on file)" TO SHOW-VENDOR-NAME
+       END-IF.
+
+       CLOSE-LAST-GROUP.
+       DISPLAY "  Low-stock SKUs for " CURRENT-BRAND ": "
+           BRAND-SUBTOTAL.
+
+       FIND-NEXT-BEST-ROW.
+       MOVE 0 TO BEST-IDX.
+       MOVE 1 TO PICK-IDX.
+       PERFORM CHECK-CANDIDATE-ROW
+           UNTIL PICK-IDX > PRODUCT-COUNT.
+
+       CHECK-CANDIDATE-ROW.
+       IF MARKED-ENTRY (PICK-IDX) NOT = "X"
+           IF BEST-IDX = 0
+               MOVE PICK-IDX TO BEST-IDX
+           ELSE IF TABLE-PRODUCT-BRAND (PICK-IDX) <
+                   TABLE-PRODUCT-BRAND (BEST-IDX)
+               MOVE PICK-IDX TO BEST-IDX
+           END-IF
+       END-IF.
+       ADD 1 TO PICK-IDX.
