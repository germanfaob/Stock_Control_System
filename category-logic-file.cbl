@@ -0,0 +1,4 @@
+       FD  CATEGORIES-FILE.
+       01  CATEGORY-REGISTRATION.
+           05  CATEGORY-NAME         PIC X(20).
+           05  CATEGORY-DESCRIPTION  PIC X(40).
