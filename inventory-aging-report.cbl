@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. inventory-aging-report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "movement-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with movement fields.
+       COPY "movement-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LAST-MOVE-COUNT PIC 9(3) VALUE 0.
+       01  LAST-MOVE-TABLE.
+           05  LAST-MOVE-ENTRY OCCURS 200 TIMES.
+               10  LAST-MOVE-PRODUCT-ID PIC X(15).
+               10  LAST-MOVE-DATE       PIC X(10).
+       01  SEARCH-IDX PIC 9(3).
+       01  FOUND-ENTRY PIC X.
+       01  SHOW-LAST-DATE PIC X(21).
+       01  AGING-THRESHOLD-DAYS PIC 9(5).
+       01  SYSTEM-DATE PIC 9(8).
+       01  FINAL-LAST-DATE PIC X(10).
+       01  HAS-LAST-DATE PIC X.
+       01  LAST-UPDATED-EDIT PIC X(10).
+       01  LAST-UPDATED-EDIT-X REDEFINES LAST-UPDATED-EDIT.
+           05  LAST-UPDATED-YEAR  PIC 9(4).
+           05  FILLER             PIC X.
+           05  LAST-UPDATED-MONTH PIC 9(2).
+           05  FILLER             PIC X.
+           05  LAST-UPDATED-DAY   PIC 9(2).
+       01  CONV-DATE-X PIC X(8).
+       01  CONV-DATE-N REDEFINES CONV-DATE-X.
+           05  CONV-YEAR  PIC 9(4).
+           05  CONV-MONTH PIC 9(2).
+           05  CONV-DAY   PIC 9(2).
+       01  CONV-DAYNUM PIC 9(7).
+       01  SYS-DAYNUM PIC 9(7).
+       01  LAST-DAYNUM PIC 9(7).
+       01  DAYS-SINCE-MOVE PIC S9(7).
+       01  PRODUCTS-LISTED PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       DISPLAY "Enter the aging threshold in days "
+           "(products untouched longer than this are listed): ".
+       ACCEPT AGING-THRESHOLD-DAYS.
+       ACCEPT SYSTEM-DATE FROM DATE YYYYMMDD.
+       MOVE SYSTEM-DATE TO CONV-DATE-X.
+       PERFORM COMPUTE-CONV-DAYNUM.
+       MOVE CONV-DAYNUM TO SYS-DAYNUM.
+       OPEN I-O MOVEMENTS-FILE.
+       PERFORM READ-MOVEMENT UNTIL END-OF-FILE = 1.
+       CLOSE MOVEMENTS-FILE.
+       MOVE 0 TO END-OF-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       DISPLAY " ".
+       DISPLAY "============ INVENTORY AGING REPORT ============".
+       DISPLAY "Products untouched more than " AGING-THRESHOLD-DAYS
+           " days:".
+       PERFORM PRINT-NEXT-PRODUCT UNTIL END-OF-FILE = 1.
+       DISPLAY "==================================================".
+       DISPLAY "Products listed: " PRODUCTS-LISTED.
+       CLOSE PRODUCTS-FILE.
+       GOBACK.
+
+       READ-MOVEMENT.
+       READ MOVEMENTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           PERFORM RECORD-LAST-MOVE
+       END-IF.
+
+       RECORD-LAST-MOVE.
+       MOVE "N" TO FOUND-ENTRY.
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM FIND-MOVE-ROW
+           UNTIL FOUND-ENTRY = "Y" OR SEARCH-IDX > LAST-MOVE-COUNT.
+       IF FOUND-ENTRY = "N" AND LAST-MOVE-COUNT < 200
+           ADD 1 TO LAST-MOVE-COUNT
+           MOVE LAST-MOVE-COUNT TO SEARCH-IDX
+           MOVE MOVEMENT-PRODUCT-ID TO
+               LAST-MOVE-PRODUCT-ID (SEARCH-IDX)
+           MOVE SPACE TO LAST-MOVE-DATE (SEARCH-IDX).
+       IF MOVEMENT-DATE > LAST-MOVE-DATE (SEARCH-IDX)
+           MOVE MOVEMENT-DATE TO LAST-MOVE-DATE (SEARCH-IDX).
+
+       FIND-MOVE-ROW.
+       IF LAST-MOVE-PRODUCT-ID (SEARCH-IDX) = MOVEMENT-PRODUCT-ID
+           MOVE "Y" TO FOUND-ENTRY
+       ELSE
+           ADD 1 TO SEARCH-IDX.
+
+       PRINT-NEXT-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           PERFORM DETERMINE-FINAL-LAST-DATE
+           PERFORM EVALUATE-PRODUCT-AGE
+       END-IF.
+
+       DETERMINE-FINAL-LAST-DATE.
+       PERFORM LOOK-UP-LAST-MOVE.
+       MOVE "N" TO HAS-LAST-DATE.
+       IF FOUND-ENTRY = "Y"
+           MOVE LAST-MOVE-DATE (SEARCH-IDX) TO FINAL-LAST-DATE
+           MOVE "Y" TO HAS-LAST-DATE
+       END-IF.
+       IF PRODUCT-LAST-UPDATED-DATE NOT = 0
+           MOVE PRODUCT-LAST-UPDATED-DATE TO LAST-UPDATED-YEAR
+               LAST-UPDATED-MONTH LAST-UPDATED-DAY
+           STRING LAST-UPDATED-YEAR DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               LAST-UPDATED-MONTH DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               LAST-UPDATED-DAY DELIMITED BY SIZE
+               INTO LAST-UPDATED-EDIT
+           IF HAS-LAST-DATE = "N" OR
+                   LAST-UPDATED-EDIT > FINAL-LAST-DATE
+               MOVE LAST-UPDATED-EDIT TO FINAL-LAST-DATE
+               MOVE "Y" TO HAS-LAST-DATE
+           END-IF
+       END-IF.
+
+       LOOK-UP-LAST-MOVE.
+       MOVE "N" TO FOUND-ENTRY.
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM FIND-PRODUCT-MOVE-ROW
+           UNTIL FOUND-ENTRY = "Y" OR SEARCH-IDX > LAST-MOVE-COUNT.
+
+       FIND-PRODUCT-MOVE-ROW.
+       IF LAST-MOVE-PRODUCT-ID (SEARCH-IDX) = PRODUCT-ID
+           MOVE "Y" TO FOUND-ENTRY
+       ELSE
+           ADD 1 TO SEARCH-IDX.
+
+       EVALUATE-PRODUCT-AGE.
+       IF HAS-LAST-DATE = "N"
+           DISPLAY "Id: " PRODUCT-ID " Name: " PRODUCT-NAME
+           " Last movement: No movement recorded (flagged)"
+           ADD 1 TO PRODUCTS-LISTED
+       ELSE
+           MOVE FINAL-LAST-DATE(1:4) TO CONV-YEAR
+           MOVE FINAL-LAST-DATE(6:2) TO CONV-MONTH
+           MOVE FINAL-LAST-DATE(9:2) TO CONV-DAY
+           PERFORM COMPUTE-CONV-DAYNUM
+           MOVE CONV-DAYNUM TO LAST-DAYNUM
+           COMPUTE DAYS-SINCE-MOVE = SYS-DAYNUM - LAST-DAYNUM
+           IF DAYS-SINCE-MOVE > AGING-THRESHOLD-DAYS
+               MOVE FINAL-LAST-DATE TO SHOW-LAST-DATE
+               DISPLAY "Id: " PRODUCT-ID " Name: " PRODUCT-NAME
+               " Last movement: " SHOW-LAST-DATE
+               " Days since: " DAYS-SINCE-MOVE
+               ADD 1 TO PRODUCTS-LISTED
+           END-IF
+       END-IF.
+
+       COMPUTE-CONV-DAYNUM.
+       COMPUTE CONV-DAYNUM = (CONV-YEAR * 360) + (CONV-MONTH * 30)
+           + CONV-DAY.
