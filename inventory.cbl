@@ -3,9 +3,13 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  OPTION PIC 9.
-       01  PRODUCT-1 PIC 99.
-       01  PRODUCT-2 PIC 99.
+      * Shared with main-program, so the role that logged in governs
+      * which of these operations this operator is allowed to run.
+       COPY "session-data.cbl".
+       01  OPTION PIC 99.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "INVENTORY".
+       77  LOG-MESSAGE-FIELD PIC X(80).
 
        PROCEDURE DIVISION.
        INVENTORY-MENU.
@@ -13,9 +17,17 @@
            DISPLAY "1. Register new product"
            DISPLAY "2. Check Stock"
            DISPLAY "3. Update Stock"
-           DISPLAY "4. Search Stock"
+           DISPLAY "4. Delete stock"
+           DISPLAY "5. Modify product"
+           DISPLAY "6. Search Stock"
+           DISPLAY "7. Cycle count (physical inventory)"
+           DISPLAY "8. Category maintenance"
+           DISPLAY "9. Vendor maintenance"
+           DISPLAY "10. Batch price adjustment"
+           DISPLAY "11. Batch-load products from a flat file"
+           DISPLAY "12. Sorted Stock Listing"
            DISPLAY "0. Back to Main Menu"
-           DISPLAY "Enter your choice (0-3):"
+           DISPLAY "Enter your choice (0-12):"
            ACCEPT OPTION
 
            PERFORM PROCESS-OPTION UNTIL OPTION = 0.
@@ -30,13 +42,56 @@
                CALL "check-stock"
                PERFORM INVENTORY-MENU
            ELSE IF OPTION = 3 THEN
-               DISPLAY "Perform Search Stock operation:"
+               DISPLAY "Perform <Update Stock> operation:"
+               CALL "update-stock"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 4 THEN
+               IF SESSION-ROLE-IS-ADMIN
+                   DISPLAY "Perform <Delete Stock> operation:"
+                   CALL "delete-stock"
+               ELSE
+                   DISPLAY "Access restricted to administrators."
+               END-IF
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 5 THEN
+               DISPLAY "Perform <Modify Product> operation:"
+               CALL "modify-product"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 6 THEN
+               DISPLAY "Perform <Search Stock> operation:"
+               CALL "search-stock"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 7 THEN
+               DISPLAY "Perform <Cycle Count> operation:"
+               CALL "cycle-count"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 8 THEN
+               DISPLAY "Perform <Category Maintenance> operation:"
+               CALL "register-category"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 9 THEN
+               DISPLAY "Perform <Vendor Maintenance> operation:"
+               CALL "register-vendor"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 10 THEN
+               DISPLAY "Perform <Batch Price Adjustment> operation:"
+               CALL "batch-price-adjustment"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 11 THEN
+               DISPLAY "Perform <Batch-Load Products> operation:"
+               CALL "batch-load-products"
+               PERFORM INVENTORY-MENU
+           ELSE IF OPTION = 12 THEN
+               DISPLAY "Perform <Sorted Stock Listing> operation:"
+               CALL "sorted-stock-listing"
                PERFORM INVENTORY-MENU
            ELSE IF OPTION = 0 THEN
                GOBACK
            ELSE
                DISPLAY
-               "Invalid option. Please enter a valid choice (0-3):"
+               "Invalid option. Please enter a valid choice (0-12):"
+               MOVE "Invalid inventory menu option entered."
+                   TO LOG-MESSAGE-FIELD
+               CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+                   LOG-MESSAGE-FIELD
                PERFORM INVENTORY-MENU.
-
-           GOBACK.
