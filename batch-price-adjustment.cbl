@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-price-adjustment.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  FILTER-BRAND PIC X(20).
+       01  FILTER-CATEGORY PIC X(20).
+       01  ADJUST-PERCENT PIC S9(3)V99.
+       01  YES-NO PIC X.
+       01  UPDATED-COUNT PIC 9(5) VALUE 0.
+       01  OLD-PRICE PIC 9(6)V99.
+       01  PRICE-CHANGE PIC S9(9)V99.
+       01  OLD-PRICE-EDIT PIC Z(6).99.
+       01  NEW-PRICE-EDIT PIC Z(6).99.
+       01  AUDIT-BEFORE PIC X(40).
+       01  AUDIT-AFTER PIC X(40).
+       01  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "BATCH-PRICE-ADJUSTMENT".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM GET-ADJUSTMENT-CRITERIA.
+       IF YES-NO = "Y" OR YES-NO = "y"
+           OPEN I-O PRODUCTS-FILE
+           PERFORM ADJUST-NEXT-PRODUCT UNTIL END-OF-FILE = 1
+           CLOSE PRODUCTS-FILE
+           DISPLAY "Products updated: " UPDATED-COUNT
+       ELSE
+           DISPLAY "Batch adjustment cancelled."
+       END-IF.
+       GOBACK.
+
+       GET-ADJUSTMENT-CRITERIA.
+       DISPLAY "Batch Percentage Price Adjustment"
+       DISPLAY "Enter the brand to adjust (blank for all): "
+       ACCEPT FILTER-BRAND.
+       DISPLAY "Enter the category to adjust (blank for all): "
+       ACCEPT FILTER-CATEGORY.
+       DISPLAY "Enter the percentage adjustment (e.g. 10.00 or -5.00): "
+       ACCEPT ADJUST-PERCENT.
+       DISPLAY "Apply this adjustment (Y/N)?"
+       ACCEPT YES-NO.
+
+       ADJUST-NEXT-PRODUCT.
+       READ PRODUCTS-FILE NEXT RECORD WITH LOCK
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           IF (FILTER-BRAND = SPACE OR
+               PRODUCT-BRAND = FILTER-BRAND)
+              AND (FILTER-CATEGORY = SPACE OR
+               PRODUCT-CATEGORY = FILTER-CATEGORY)
+               PERFORM APPLY-PRICE-ADJUSTMENT
+           END-IF
+       END-IF.
+
+       APPLY-PRICE-ADJUSTMENT.
+       MOVE PRODUCT-PRICE TO OLD-PRICE.
+       COMPUTE PRICE-CHANGE ROUNDED =
+           OLD-PRICE * ADJUST-PERCENT / 100.
+       COMPUTE PRODUCT-PRICE = OLD-PRICE + PRICE-CHANGE.
+       REWRITE PRODUCT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error updating product record.".
+       MOVE OLD-PRICE TO OLD-PRICE-EDIT.
+       MOVE PRODUCT-PRICE TO NEW-PRICE-EDIT.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "PRICE=" DELIMITED BY SIZE
+           OLD-PRICE-EDIT DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "PRICE=" DELIMITED BY SIZE
+           NEW-PRICE-EDIT DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+       ADD 1 TO UPDATED-COUNT.
