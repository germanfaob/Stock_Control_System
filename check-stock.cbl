@@ -6,20 +6,28 @@
       *Creating physical file in dynamic mode.
        FILE-CONTROL.
        COPY "physical-file.cbl".
+       COPY "checkpoint-physical-file.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *Logic file with products fields.
        COPY "logic-file.cbl".
+      *Logic file with the checkpoint record.
+       COPY "checkpoint-logic-file.cbl".
 
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC 9 VALUE 0.
+       01 RESUMED-FROM-CHECKPOINT PIC X VALUE "N".
+       01 CHECKPOINT-DUE-COUNT PIC 9(3) VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+       01 RECORDS-READ PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
        PERFORM OPENING-PROCEDURE
        PERFORM SHOW-FIELDS
        MOVE 0 TO END-OF-FILE.
+       PERFORM CHECK-FOR-RESTART-POINT.
        PERFORM READ-PRODUCT UNTIL END-OF-FILE = 1.
        PERFORM CLOSING-PROCEDURE
        GOBACK.
@@ -28,24 +36,74 @@
        OPEN I-O PRODUCTS-FILE.
 
        CLOSING-PROCEDURE.
+       DISPLAY "Records read: " RECORDS-READ.
        CLOSE PRODUCTS-FILE.
+       PERFORM CLEAR-CHECKPOINT.
 
-       READ-PRODUCT.
-       READ PRODUCTS-FILE
-           AT END MOVE 1 TO END-OF-FILE
+       CHECK-FOR-RESTART-POINT.
+       MOVE SPACE TO CHECKPOINT-RECORD.
+       OPEN INPUT CHECKPOINT-FILE.
+       READ CHECKPOINT-FILE
+           AT END CONTINUE
        END-READ.
+       CLOSE CHECKPOINT-FILE.
+       IF CHECKPOINT-LAST-PRODUCT-ID NOT = SPACE
+           MOVE CHECKPOINT-LAST-PRODUCT-ID TO PRODUCT-ID
+           START PRODUCTS-FILE KEY IS GREATER THAN PRODUCT-ID
+               INVALID KEY MOVE 1 TO END-OF-FILE
+           END-START
+           MOVE "Y" TO RESUMED-FROM-CHECKPOINT
+           DISPLAY "Resuming after last checkpoint, product id: "
+               CHECKPOINT-LAST-PRODUCT-ID
+       END-IF.
+
+       READ-PRODUCT.
+       IF RESUMED-FROM-CHECKPOINT = "Y"
+           READ PRODUCTS-FILE NEXT RECORD
+               AT END MOVE 1 TO END-OF-FILE
+           END-READ
+       ELSE
+           READ PRODUCTS-FILE
+               AT END MOVE 1 TO END-OF-FILE
+           END-READ
+       END-IF.
 
        IF END-OF-FILE = 0
-           DISPLAY "ID: " PRODUCT-ID
-           " Name: " PRODUCT-NAME
-           " Brand: " PRODUCT-BRAND
-           " Category: " PRODUCT-CATEGORY
-           " Price: " PRODUCT-PRICE
+           ADD 1 TO RECORDS-READ
+           IF NOT PRODUCT-IS-INACTIVE
+               DISPLAY "ID: " PRODUCT-ID
+               " Name: " PRODUCT-NAME
+               " Brand: " PRODUCT-BRAND
+               " Category: " PRODUCT-CATEGORY
+               " Price: " PRODUCT-PRICE
+               " Quantity: " PRODUCT-QUANTITY
+           END-IF
+           PERFORM SAVE-CHECKPOINT-IF-DUE
        END-IF.
 
+       SAVE-CHECKPOINT-IF-DUE.
+       ADD 1 TO CHECKPOINT-DUE-COUNT.
+       IF CHECKPOINT-DUE-COUNT >= CHECKPOINT-INTERVAL
+           PERFORM SAVE-CHECKPOINT
+           MOVE 0 TO CHECKPOINT-DUE-COUNT
+       END-IF.
+
+       SAVE-CHECKPOINT.
+       MOVE PRODUCT-ID TO CHECKPOINT-LAST-PRODUCT-ID.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CHECKPOINT-RECORD.
+       CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+       MOVE SPACE TO CHECKPOINT-RECORD.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CHECKPOINT-RECORD.
+       CLOSE CHECKPOINT-FILE.
+
        SHOW-FIELDS.
        DISPLAY "ID: " PRODUCT-ID
        " Name: " PRODUCT-NAME
        " Brand: " PRODUCT-BRAND
        " Category: " PRODUCT-CATEGORY
-       " Price: " PRODUCT-PRICE.
+       " Price: " PRODUCT-PRICE
+       " Quantity: " PRODUCT-QUANTITY.
