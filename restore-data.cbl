@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. restore-data.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "order-physical-file.cbl".
+       SELECT BACKUP-PRODUCTS-FILE ASSIGN TO "PRODUCTS.BAK"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT BACKUP-ORDERS-FILE ASSIGN TO "ORDERS.BAK"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+
+       FD  BACKUP-PRODUCTS-FILE.
+       01  BACKUP-PRODUCTS-LINE PIC X(132).
+
+       FD  BACKUP-ORDERS-FILE.
+       01  BACKUP-ORDERS-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  CONFIRM-RESTORE PIC X.
+       01  RESTORED-COUNT PIC 9(5) VALUE 0.
+       01  LOAD-PRODUCT-ID PIC X(15).
+       01  LOAD-PRODUCT-NAME PIC X(30).
+       01  LOAD-PRODUCT-BRAND PIC X(20).
+       01  LOAD-PRODUCT-CATEGORY PIC X(20).
+       01  LOAD-PRODUCT-PRICE PIC 9(6)V99.
+       01  LOAD-PRODUCT-QUANTITY PIC 9(5).
+       01  LOAD-REORDER-POINT PIC 9(5).
+       01  LOAD-VENDOR-ID PIC 9(5).
+       01  LOAD-MIN-ORDER-QTY PIC 9(5).
+       01  LOAD-MAX-ORDER-QTY PIC 9(5).
+       01  LOAD-LEAD-TIME-DAYS PIC 9(3).
+       01  LOAD-SAFETY-STOCK PIC 9(5).
+       01  LOAD-ACTIVE-FLAG PIC X.
+       01  LOAD-LAST-UPDATED-DATE PIC 9(8).
+       01  LOAD-ORDER-ID PIC 9(6).
+       01  LOAD-ORDER-CUSTOMER-ID PIC 9(6).
+       01  LOAD-ORDER-CUSTOMER-NAME PIC X(50).
+       01  LOAD-ORDER-DATE PIC 9(8).
+       01  LOAD-ORDER-STATUS PIC X(25).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       DISPLAY "This will replace every PRODUCTS-FILE and ORDERS-FILE"
+       " record with the contents of PRODUCTS.BAK and ORDERS.BAK."
+       DISPLAY "Continue (Y/N)?".
+       ACCEPT CONFIRM-RESTORE.
+       IF CONFIRM-RESTORE = "Y" OR CONFIRM-RESTORE = "y"
+           PERFORM RESTORE-PRODUCTS
+           PERFORM RESTORE-ORDERS
+       ELSE
+           DISPLAY "Restore cancelled."
+       END-IF.
+       GOBACK.
+
+       RESTORE-PRODUCTS.
+       MOVE 0 TO RESTORED-COUNT.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM CLEAR-PRODUCTS-FILE.
+       OPEN INPUT BACKUP-PRODUCTS-FILE.
+       PERFORM SKIP-PRODUCTS-HEADER.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM RESTORE-NEXT-PRODUCT UNTIL END-OF-FILE = 1.
+       CLOSE BACKUP-PRODUCTS-FILE.
+       CLOSE PRODUCTS-FILE.
+       DISPLAY "Products restored: " RESTORED-COUNT.
+
+       CLEAR-PRODUCTS-FILE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM DELETE-NEXT-PRODUCT UNTIL END-OF-FILE = 1.
+
+       DELETE-NEXT-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           DELETE PRODUCTS-FILE RECORD
+               INVALID KEY
+                   DISPLAY "Error clearing product record."
+           END-DELETE
+       END-IF.
+
+       SKIP-PRODUCTS-HEADER.
+       READ BACKUP-PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE.
+
+       RESTORE-NEXT-PRODUCT.
+       READ BACKUP-PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           PERFORM PARSE-PRODUCT-LINE
+           PERFORM WRITE-RESTORED-PRODUCT
+       END-IF.
+
+       PARSE-PRODUCT-LINE.
+       UNSTRING BACKUP-PRODUCTS-LINE DELIMITED BY ","
+           INTO LOAD-PRODUCT-ID LOAD-PRODUCT-NAME LOAD-PRODUCT-BRAND
+           LOAD-PRODUCT-CATEGORY LOAD-PRODUCT-PRICE
+           LOAD-PRODUCT-QUANTITY LOAD-REORDER-POINT LOAD-VENDOR-ID
+           LOAD-MIN-ORDER-QTY LOAD-MAX-ORDER-QTY LOAD-LEAD-TIME-DAYS
+           LOAD-SAFETY-STOCK LOAD-ACTIVE-FLAG LOAD-LAST-UPDATED-DATE.
+
+       WRITE-RESTORED-PRODUCT.
+       MOVE SPACE TO PRODUCT-REGISTRATION.
+       MOVE LOAD-PRODUCT-ID TO PRODUCT-ID.
+       MOVE LOAD-PRODUCT-NAME TO PRODUCT-NAME.
+       MOVE LOAD-PRODUCT-BRAND TO PRODUCT-BRAND.
+       MOVE LOAD-PRODUCT-CATEGORY TO PRODUCT-CATEGORY.
+       MOVE LOAD-PRODUCT-PRICE TO PRODUCT-PRICE.
+       MOVE LOAD-PRODUCT-QUANTITY TO PRODUCT-QUANTITY.
+       MOVE LOAD-REORDER-POINT TO PRODUCT-REORDER-POINT.
+       MOVE LOAD-VENDOR-ID TO PRODUCT-VENDOR-ID.
+       MOVE LOAD-MIN-ORDER-QTY TO PRODUCT-MIN-ORDER-QTY.
+       MOVE LOAD-MAX-ORDER-QTY TO PRODUCT-MAX-ORDER-QTY.
+       MOVE LOAD-LEAD-TIME-DAYS TO PRODUCT-LEAD-TIME-DAYS.
+       MOVE LOAD-SAFETY-STOCK TO PRODUCT-SAFETY-STOCK.
+       MOVE LOAD-ACTIVE-FLAG TO PRODUCT-ACTIVE-FLAG.
+       MOVE LOAD-LAST-UPDATED-DATE TO PRODUCT-LAST-UPDATED-DATE.
+       WRITE PRODUCT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error restoring product record."
+       NOT INVALID KEY
+           ADD 1 TO RESTORED-COUNT
+       END-WRITE.
+
+       RESTORE-ORDERS.
+       MOVE 0 TO RESTORED-COUNT.
+       OPEN I-O ORDERS-FILE.
+       PERFORM CLEAR-ORDERS-FILE.
+       OPEN INPUT BACKUP-ORDERS-FILE.
+       PERFORM SKIP-ORDERS-HEADER.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM RESTORE-NEXT-ORDER UNTIL END-OF-FILE = 1.
+       CLOSE BACKUP-ORDERS-FILE.
+       CLOSE ORDERS-FILE.
+       DISPLAY "Orders restored: " RESTORED-COUNT.
+
+       CLEAR-ORDERS-FILE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM DELETE-NEXT-ORDER UNTIL END-OF-FILE = 1.
+
+       DELETE-NEXT-ORDER.
+       READ ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           DELETE ORDERS-FILE RECORD
+               INVALID KEY
+                   DISPLAY "Error clearing order record."
+           END-DELETE
+       END-IF.
+
+       SKIP-ORDERS-HEADER.
+       READ BACKUP-ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE.
+
+       RESTORE-NEXT-ORDER.
+       READ BACKUP-ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           PERFORM PARSE-ORDER-LINE
+           PERFORM WRITE-RESTORED-ORDER
+       END-IF.
+
+       PARSE-ORDER-LINE.
+       UNSTRING BACKUP-ORDERS-LINE DELIMITED BY ","
+           INTO LOAD-ORDER-ID LOAD-ORDER-CUSTOMER-ID
+           LOAD-ORDER-CUSTOMER-NAME LOAD-ORDER-DATE
+           LOAD-ORDER-STATUS.
+
+       WRITE-RESTORED-ORDER.
+       MOVE LOAD-ORDER-ID TO ORDER-ID.
+       MOVE LOAD-ORDER-CUSTOMER-ID TO ORDER-CUSTOMER-ID.
+       MOVE LOAD-ORDER-CUSTOMER-NAME TO ORDER-CUSTOMER-NAME.
+       MOVE LOAD-ORDER-DATE TO ORDER-DATE-NUMERIC.
+       MOVE LOAD-ORDER-STATUS TO ORDER-STATUS.
+       WRITE ORDER-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error restoring order record."
+       NOT INVALID KEY
+           ADD 1 TO RESTORED-COUNT
+       END-WRITE.
