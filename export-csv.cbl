@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. export-csv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       SELECT STOCK-CSV-FILE ASSIGN TO "STOCK.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ORDERS-CSV-FILE ASSIGN TO "ORDERS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+
+       FD  STOCK-CSV-FILE.
+       01  STOCK-CSV-LINE PIC X(132).
+
+       FD  ORDERS-CSV-FILE.
+       01  ORDERS-CSV-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LINES-END-OF-FILE PIC 9 VALUE 0.
+       01  CSV-PRICE PIC Z(6).99.
+       01  SHOW-ORDER-ID PIC 9(6).
+       01  LINE-CSV-PRICE PIC Z(6).99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM EXPORT-STOCK.
+       PERFORM EXPORT-ORDERS.
+       DISPLAY "Export complete: STOCK.CSV and ORDERS.CSV written.".
+       GOBACK.
+
+       EXPORT-STOCK.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN OUTPUT STOCK-CSV-FILE.
+       MOVE
+       "ProductId,Name,Brand,Category,Price,Quantity,ReorderPoint"
+       TO STOCK-CSV-LINE.
+       WRITE STOCK-CSV-LINE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM WRITE-NEXT-STOCK-LINE UNTIL END-OF-FILE = 1.
+       CLOSE PRODUCTS-FILE.
+       CLOSE STOCK-CSV-FILE.
+
+       WRITE-NEXT-STOCK-LINE.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           IF NOT PRODUCT-IS-INACTIVE
+               PERFORM WRITE-STOCK-CSV-LINE
+           END-IF
+       END-IF.
+
+       WRITE-STOCK-CSV-LINE.
+       MOVE PRODUCT-PRICE TO CSV-PRICE
+       STRING
+               PRODUCT-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-BRAND DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-CATEGORY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-PRICE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-QUANTITY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-REORDER-POINT DELIMITED BY SIZE
+               INTO STOCK-CSV-LINE
+       END-STRING.
+       WRITE STOCK-CSV-LINE.
+
+       EXPORT-ORDERS.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN OUTPUT ORDERS-CSV-FILE.
+       STRING
+           "OrderId,CustomerName,Date,Status,LineNumber,"
+           DELIMITED BY SIZE
+           "ProductId,ProductName,Quantity,Price,DiscountPercent"
+           DELIMITED BY SIZE
+           INTO ORDERS-CSV-LINE
+       END-STRING.
+       WRITE ORDERS-CSV-LINE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM WRITE-NEXT-ORDER-LINE UNTIL END-OF-FILE = 1.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE ORDERS-CSV-FILE.
+
+       WRITE-NEXT-ORDER-LINE.
+       READ ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           MOVE ORDER-ID TO SHOW-ORDER-ID
+           PERFORM WRITE-ORDER-DETAIL-LINES
+       END-IF.
+
+       WRITE-ORDER-DETAIL-LINES.
+       MOVE SHOW-ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM WRITE-NEXT-ORDER-DETAIL-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       WRITE-NEXT-ORDER-DETAIL-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = SHOW-ORDER-ID
+               MOVE PRICE TO LINE-CSV-PRICE
+               STRING
+                   ORDER-ID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   ORDER-CUSTOMER-NAME DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   ORDER-DATE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   ORDER-STATUS DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LINE-NUMBER DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LINE-PRODUCT-ID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LINE-PRODUCT-NAME DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   QUANTITY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LINE-CSV-PRICE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LINE-DISCOUNT-PERCENT DELIMITED BY SIZE
+                   INTO ORDERS-CSV-LINE
+               END-STRING
+               WRITE ORDERS-CSV-LINE
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
