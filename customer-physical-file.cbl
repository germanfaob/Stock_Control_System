@@ -0,0 +1,4 @@
+       SELECT CUSTOMERS-FILE ASSIGN TO "CUSTOMERS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUSTOMER-ID.
