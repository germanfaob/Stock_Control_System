@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cancel-order.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  RECORD-FOUND PIC X.
+       77  YES-TO-CANCEL PIC X.
+       77  LINES-END-OF-FILE PIC 9 VALUE 0.
+       77  CANCEL-ORDER-ID PIC 9(6).
+       77  OLD-ORDER-STATUS PIC X(25).
+       77  OLD-QUANTITY PIC 9(5).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  AUDIT-ORDER-ID PIC X(15).
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "CANCEL-ORDER".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM GET-ORDER-RECORD.
+       PERFORM CANCEL-RECORDS
+       UNTIL ORDER-ID = ZEROES.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE PRODUCTS-FILE.
+       GOBACK.
+
+       GET-ORDER-RECORD.
+       PERFORM INITIALIZE-ORDER-RECORD.
+       PERFORM INSERT-ORDER-ID.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-ORDER-RECORD
+       UNTIL RECORD-FOUND = "S" OR ORDER-ID = ZEROES.
+
+       INITIALIZE-ORDER-RECORD.
+       MOVE SPACE TO ORDER-REGISTRATION.
+       MOVE ZEROES TO ORDER-ID.
+
+       INSERT-ORDER-ID.
+       DISPLAY " ".
+       DISPLAY "Enter an order id to cancel.".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT ORDER-ID.
+
+       FIND-ORDER-RECORD.
+       PERFORM READ-ORDER-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No order found with that id."
+       PERFORM INSERT-ORDER-ID.
+
+       READ-ORDER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ ORDERS-FILE RECORD WITH LOCK
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       CANCEL-RECORDS.
+       DISPLAY " ".
+       DISPLAY "Order " ORDER-ID " Customer: " ORDER-CUSTOMER-NAME
+       " Status: " ORDER-STATUS.
+       IF ORDER-STATUS = "Delivered" OR ORDER-STATUS = "Cancelled"
+           DISPLAY "This order is already final and cannot be "
+           "cancelled."
+       ELSE
+           MOVE "Z" TO YES-TO-CANCEL
+           PERFORM ASK-TO-CANCEL
+           UNTIL YES-TO-CANCEL = "S" OR "N"
+           IF YES-TO-CANCEL = "S"
+               MOVE ORDER-ID TO CANCEL-ORDER-ID
+               MOVE ORDER-STATUS TO OLD-ORDER-STATUS
+               PERFORM RESTOCK-ORDER-LINES
+               MOVE "Cancelled" TO ORDER-STATUS
+               PERFORM REWRITE-ORDER-RECORD
+               PERFORM LOG-STATUS-AUDIT
+           END-IF
+       END-IF.
+       PERFORM GET-ORDER-RECORD.
+
+       ASK-TO-CANCEL.
+       DISPLAY "Are you sure you want to cancel this order (Y/N)?".
+       ACCEPT YES-TO-CANCEL.
+       IF YES-TO-CANCEL = "Y"
+              MOVE "S" TO YES-TO-CANCEL.
+       IF YES-TO-CANCEL = "N"
+              MOVE "N" TO YES-TO-CANCEL.
+       IF (YES-TO-CANCEL NOT = "S") AND (YES-TO-CANCEL NOT = "N")
+          DISPLAY "You must enter Y/N.".
+
+       REWRITE-ORDER-RECORD.
+       REWRITE ORDER-REGISTRATION
+           INVALID KEY
+             DISPLAY "Error updating order record.".
+
+       LOG-STATUS-AUDIT.
+       MOVE CANCEL-ORDER-ID TO AUDIT-ORDER-ID.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "STATUS=" DELIMITED BY SIZE
+           OLD-ORDER-STATUS DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "STATUS=" DELIMITED BY SIZE
+           ORDER-STATUS DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD AUDIT-ORDER-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+
+       RESTOCK-ORDER-LINES.
+       MOVE CANCEL-ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM RESTOCK-NEXT-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       RESTOCK-NEXT-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = CANCEL-ORDER-ID
+               PERFORM RESTORE-LINE-STOCK
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
+
+       RESTORE-LINE-STOCK.
+       MOVE LINE-PRODUCT-ID TO PRODUCT-ID.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+           INVALID KEY
+               DISPLAY "Product on order line no longer on file."
+           NOT INVALID KEY
+               MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+               ADD QUANTITY TO PRODUCT-QUANTITY
+               REWRITE PRODUCT-REGISTRATION
+                   INVALID KEY
+                     DISPLAY "Error restoring stock for product."
+               PERFORM LOG-RESTOCK-AUDIT
+       END-READ.
+
+       LOG-RESTOCK-AUDIT.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
