@@ -0,0 +1,8 @@
+       01  OPERATOR-SESSION EXTERNAL.
+           05  SESSION-OPERATOR-ID    PIC X(10).
+           05  SESSION-OPERATOR-NAME  PIC X(40).
+           05  SESSION-OPERATOR-ROLE  PIC X(01).
+               88  SESSION-ROLE-IS-ADMIN  VALUE "A".
+               88  SESSION-ROLE-IS-CLERK  VALUE "C".
+           05  SESSION-LOGGED-IN      PIC X(01).
+               88  SESSION-IS-ACTIVE      VALUE "Y".
