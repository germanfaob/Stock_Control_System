@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. register-vendor.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "vendor-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with vendor fields.
+       COPY "vendor-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  RECORD-FOUND PIC X.
+       77  END-OF-FILE PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "REGISTER-VENDOR".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O VENDORS-FILE.
+       PERFORM VENDOR-MENU.
+       PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+       CLOSE VENDORS-FILE.
+       GOBACK.
+
+       VENDOR-MENU.
+       DISPLAY " ".
+       DISPLAY "Vendor Maintenance Menu"
+       DISPLAY "1. Register new vendor"
+       DISPLAY "2. List vendors"
+       DISPLAY "0. Back"
+       DISPLAY "Enter your choice (0-2):"
+       ACCEPT OPTION.
+
+       PROCESS-OPTION.
+       IF OPTION = 1 THEN
+           PERFORM ADD-VENDOR
+           PERFORM VENDOR-MENU
+       ELSE IF OPTION = 2 THEN
+           PERFORM LIST-VENDORS
+           PERFORM VENDOR-MENU
+       ELSE IF OPTION = 0 THEN
+           CONTINUE
+       ELSE
+           DISPLAY "Invalid option. Please enter a valid choice (0-2):"
+           MOVE "Invalid vendor menu option entered."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+           PERFORM VENDOR-MENU.
+
+       ADD-VENDOR.
+       MOVE SPACE TO VENDOR-REGISTRATION.
+       DISPLAY "Enter the vendor id: ".
+       ACCEPT VENDOR-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ VENDORS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           DISPLAY "A vendor with that id already exists."
+       ELSE
+           DISPLAY "Enter the vendor name: ".
+           ACCEPT VENDOR-NAME.
+           DISPLAY "Enter the phone number: ".
+           ACCEPT VENDOR-PHONE.
+           DISPLAY "Enter the email address: ".
+           ACCEPT VENDOR-EMAIL.
+           WRITE VENDOR-REGISTRATION
+               INVALID KEY
+                   DISPLAY "Error writing vendor record.".
+
+       LIST-VENDORS.
+       CLOSE VENDORS-FILE.
+       OPEN I-O VENDORS-FILE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM SHOW-NEXT-VENDOR UNTIL END-OF-FILE = 1.
+
+       SHOW-NEXT-VENDOR.
+       READ VENDORS-FILE NEXT RECORD
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           DISPLAY "Id: " VENDOR-ID
+           " Name: " VENDOR-NAME
+           " Phone: " VENDOR-PHONE
+           " Email: " VENDOR-EMAIL.
