@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stock-valuation-report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LINE-VALUE PIC 9(11)V99.
+       01  GRAND-TOTAL PIC 9(11)V99 VALUE 0.
+       01  CATEGORY-COUNT PIC 9(3) VALUE 0.
+       01  CATEGORY-TABLE.
+           05  CATEGORY-ENTRY OCCURS 50 TIMES.
+               10  CATEGORY-NAME    PIC X(20).
+               10  CATEGORY-TOTAL   PIC 9(11)V99.
+       01  SEARCH-IDX PIC 9(3).
+       01  FOUND-CATEGORY PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM READ-PRODUCT UNTIL END-OF-FILE = 1.
+       CLOSE PRODUCTS-FILE.
+       PERFORM PRINT-REPORT.
+       GOBACK.
+
+       READ-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+
+       IF END-OF-FILE = 0
+           IF NOT PRODUCT-IS-INACTIVE
+               COMPUTE LINE-VALUE = PRODUCT-PRICE * PRODUCT-QUANTITY
+               ADD LINE-VALUE TO GRAND-TOTAL
+               PERFORM ADD-TO-CATEGORY-TOTAL
+           END-IF
+       END-IF.
+
+       ADD-TO-CATEGORY-TOTAL.
+       MOVE "N" TO FOUND-CATEGORY.
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM FIND-CATEGORY-ROW
+           UNTIL FOUND-CATEGORY = "Y" OR SEARCH-IDX > CATEGORY-COUNT.
+       IF FOUND-CATEGORY = "N" AND CATEGORY-COUNT < 50
+           ADD 1 TO CATEGORY-COUNT
+           MOVE CATEGORY-COUNT TO SEARCH-IDX
+           MOVE PRODUCT-CATEGORY TO CATEGORY-NAME (SEARCH-IDX)
+           MOVE 0 TO CATEGORY-TOTAL (SEARCH-IDX).
+       ADD LINE-VALUE TO CATEGORY-TOTAL (SEARCH-IDX).
+
+       FIND-CATEGORY-ROW.
+       IF CATEGORY-NAME (SEARCH-IDX) = PRODUCT-CATEGORY
+           MOVE "Y" TO FOUND-CATEGORY
+       ELSE
+           ADD 1 TO SEARCH-IDX.
+
+       PRINT-REPORT.
+       DISPLAY " ".
+       DISPLAY "============ STOCK VALUATION REPORT ============".
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM PRINT-CATEGORY-LINE
+           UNTIL SEARCH-IDX > CATEGORY-COUNT.
+       DISPLAY "--------------------------------------------------".
+       DISPLAY "GRAND TOTAL: " GRAND-TOTAL.
+       DISPLAY "====================================================".
+
+       PRINT-CATEGORY-LINE.
+       DISPLAY "Category: " CATEGORY-NAME (SEARCH-IDX)
+       " Subtotal: " CATEGORY-TOTAL (SEARCH-IDX).
+       ADD 1 TO SEARCH-IDX.
