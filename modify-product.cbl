@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. modify-product.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "category-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with category fields.
+       COPY "category-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  CATEGORY PIC X(30)
+           VALUE "Enter the category name: ".
+       77 RECORD-FOUND PIC X.
+       77 PRODUCT-ID-FIELD PIC X(15).
+       77 YES-NO PIC X.
+       77 PRICE-ENTRY PIC 9(6).99.
+       77 OLD-NAME PIC X(30).
+       77 OLD-PRICE PIC 9(6)V99.
+       77 OLD-PRICE-EDIT PIC Z(6).99.
+       77 NEW-PRICE-EDIT PIC Z(6).99.
+       77 AUDIT-BEFORE PIC X(40).
+       77 AUDIT-AFTER PIC X(40).
+       77 LOG-PROGRAM-NAME-FIELD PIC X(20)
+          VALUE "MODIFY-PRODUCT".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN I-O CATEGORIES-FILE.
+       PERFORM GET-PRODUCT-RECORD.
+       PERFORM MODIFY-RECORDS
+       UNTIL PRODUCT-ID = "0".
+       CLOSE PRODUCTS-FILE.
+       CLOSE CATEGORIES-FILE.
+       GOBACK.
+
+       GET-PRODUCT-RECORD.
+       PERFORM INITIALIZE-PRODUCT-RECORD.
+       PERFORM INSERT-ID-PRODUCT.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-PRODUCT-RECORD
+       UNTIL RECORD-FOUND = "S" OR PRODUCT-ID = "0".
+
+       INITIALIZE-PRODUCT-RECORD.
+       MOVE SPACE TO PRODUCT-REGISTRATION.
+       MOVE "0" TO PRODUCT-ID.
+
+       INSERT-ID-PRODUCT.
+       DISPLAY " ".
+       DISPLAY "Enter a product id to modify.".
+       DISPLAY "Enter a product id (letters and digits allowed)".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT PRODUCT-ID-FIELD.
+       MOVE PRODUCT-ID-FIELD TO PRODUCT-ID.
+
+       FIND-PRODUCT-RECORD.
+       PERFORM READ-PRODUCT-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No record found with that id."
+       PERFORM INSERT-ID-PRODUCT.
+
+       READ-PRODUCT-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       MODIFY-RECORDS.
+       PERFORM SHOW-ALL-FIELDS.
+       MOVE PRODUCT-NAME TO OLD-NAME.
+       MOVE PRODUCT-PRICE TO OLD-PRICE.
+       PERFORM GET-NEW-VALUES.
+       DISPLAY "Save these changes (Y/N)?".
+       ACCEPT YES-NO.
+       IF YES-NO = "Y" OR YES-NO = "y"
+           PERFORM REWRITE-RECORD
+           PERFORM LOG-MODIFY-AUDIT.
+       PERFORM GET-PRODUCT-RECORD.
+
+       SHOW-ALL-FIELDS.
+       DISPLAY " ".
+       DISPLAY "ID: " PRODUCT-ID.
+       DISPLAY "Name: " PRODUCT-NAME.
+       DISPLAY "Brand: " PRODUCT-BRAND.
+       DISPLAY "Category: " PRODUCT-CATEGORY.
+       DISPLAY "Price: " PRODUCT-PRICE.
+       DISPLAY "Quantity on hand: " PRODUCT-QUANTITY.
+       DISPLAY "Reorder point: " PRODUCT-REORDER-POINT.
+       DISPLAY " ".
+
+       GET-NEW-VALUES.
+       DISPLAY "Enter the new product name: ".
+       ACCEPT PRODUCT-NAME.
+       DISPLAY "Enter the new brand: ".
+       ACCEPT PRODUCT-BRAND.
+       PERFORM ASK-PRODUCT-CATEGORY.
+       DISPLAY "Enter the new price (e.g. 19.99): ".
+       ACCEPT PRICE-ENTRY.
+       MOVE PRICE-ENTRY TO PRODUCT-PRICE.
+
+       ASK-PRODUCT-CATEGORY.
+       DISPLAY CATEGORY.
+       ACCEPT PRODUCT-CATEGORY.
+       MOVE PRODUCT-CATEGORY TO CATEGORY-NAME.
+       MOVE "S" TO RECORD-FOUND.
+       READ CATEGORIES-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           DISPLAY "That category is not on file."
+           DISPLAY "Register it now (Y/N)?"
+           ACCEPT YES-NO
+           IF YES-NO = "Y" OR YES-NO = "y"
+               DISPLAY "Enter a short description: "
+               ACCEPT CATEGORY-DESCRIPTION
+               WRITE CATEGORY-REGISTRATION
+                   INVALID KEY
+                       DISPLAY "Error writing category record."
+           ELSE
+               PERFORM ASK-PRODUCT-CATEGORY
+           END-IF
+       END-IF.
+
+       REWRITE-RECORD.
+       REWRITE PRODUCT-REGISTRATION
+           INVALID KEY
+             DISPLAY "Error updating product record.".
+
+       LOG-MODIFY-AUDIT.
+       MOVE OLD-PRICE TO OLD-PRICE-EDIT.
+       MOVE PRODUCT-PRICE TO NEW-PRICE-EDIT.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "NAME=" DELIMITED BY SIZE
+           OLD-NAME DELIMITED BY SIZE
+           " PRICE=" DELIMITED BY SIZE
+           OLD-PRICE-EDIT DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "NAME=" DELIMITED BY SIZE
+           PRODUCT-NAME DELIMITED BY SIZE
+           " PRICE=" DELIMITED BY SIZE
+           NEW-PRICE-EDIT DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
