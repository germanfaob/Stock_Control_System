@@ -3,48 +3,85 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
-      *Creating physical file in dynamic mode.
+      *Creating physical files in dynamic mode.
        FILE-CONTROL.
        COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
 
        DATA DIVISION.
        FILE SECTION.
-      *Logic file with products fields.
+      *Logic file with order header fields.
        COPY "order-logic-file.cbl".
+      *Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
 
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC 9 VALUE 0.
+       01 LINES-END-OF-FILE PIC 9 VALUE 0.
+       01 SEARCH-ORDER-ID PIC 9(6).
+       01 ORDERS-READ PIC 9(5) VALUE 0.
+       01 LINES-READ PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
        PERFORM OPENING-PROCEDURE
        MOVE 0 TO END-OF-FILE.
-       PERFORM READ-PRODUCT UNTIL END-OF-FILE = 1.
+       PERFORM READ-ORDER UNTIL END-OF-FILE = 1.
        PERFORM CLOSING-PROCEDURE
        GOBACK.
 
        OPENING-PROCEDURE.
        OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
 
        CLOSING-PROCEDURE.
+       DISPLAY "Orders read: " ORDERS-READ
+           " Lines read: " LINES-READ.
        CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
 
-       READ-PRODUCT.
+       READ-ORDER.
        READ ORDERS-FILE
            AT END MOVE 1 TO END-OF-FILE
        END-READ.
 
        IF END-OF-FILE = 0
+           ADD 1 TO ORDERS-READ
            DISPLAY "Id: " ORDER-ID
            " Customer name: " ORDER-CUSTOMER-NAME
            " Date: " ORDER-DATE
            DISPLAY
            "Status: " ORDER-STATUS
-           DISPLAY
-           "Id producto: " PRODUCT-ID
-           " Product name: " PRODUCT-NAME
-           " Quantity: " QUANTITY
-           " Price: " PRICE
+           MOVE ORDER-ID TO SEARCH-ORDER-ID
+           PERFORM SHOW-ORDER-LINES
        DISPLAY "-------------------------------------------------------"
        "--------------------------------------------------------------"
        END-IF.
+
+       SHOW-ORDER-LINES.
+       MOVE SEARCH-ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM SHOW-NEXT-ORDER-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       SHOW-NEXT-ORDER-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = SEARCH-ORDER-ID
+               ADD 1 TO LINES-READ
+               DISPLAY
+               "  Line " LINE-NUMBER
+               " Id product: " LINE-PRODUCT-ID
+               " Product name: " LINE-PRODUCT-NAME
+               " Quantity: " QUANTITY
+               " Price: " PRICE
+               " Discount pct: " LINE-DISCOUNT-PERCENT
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
