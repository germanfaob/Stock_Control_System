@@ -0,0 +1,4 @@
+           SELECT PRODUCTS-FILE ASSIGN TO "PRODUCTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCT-ID.
