@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. month-end-valuation-snapshot.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "valuation-archive-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with the valuation archive record.
+       COPY "valuation-archive-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  SNAPSHOT-DATE PIC 9(8).
+       01  LINE-VALUE PIC 9(11)V99.
+       01  GRAND-TOTAL PIC 9(11)V99 VALUE 0.
+       01  ARCHIVE-PRICE PIC Z(6).99.
+       01  ARCHIVE-TOTAL PIC Z(9).99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       ACCEPT SNAPSHOT-DATE FROM DATE YYYYMMDD.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN EXTEND VALUATION-ARCHIVE-FILE.
+       PERFORM ARCHIVE-NEXT-PRODUCT UNTIL END-OF-FILE = 1.
+       PERFORM WRITE-SNAPSHOT-TOTAL.
+       CLOSE PRODUCTS-FILE.
+       CLOSE VALUATION-ARCHIVE-FILE.
+       DISPLAY "Valuation snapshot for " SNAPSHOT-DATE
+           " appended to VALUATION.SNP. Grand total: " GRAND-TOTAL.
+       GOBACK.
+
+       ARCHIVE-NEXT-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           IF NOT PRODUCT-IS-INACTIVE
+               COMPUTE LINE-VALUE = PRODUCT-PRICE * PRODUCT-QUANTITY
+               ADD LINE-VALUE TO GRAND-TOTAL
+               PERFORM WRITE-SNAPSHOT-LINE
+           END-IF
+       END-IF.
+
+       WRITE-SNAPSHOT-LINE.
+       MOVE PRODUCT-PRICE TO ARCHIVE-PRICE.
+       STRING
+           SNAPSHOT-DATE DELIMITED BY SIZE
+           " ID=" DELIMITED BY SIZE
+           PRODUCT-ID DELIMITED BY SIZE
+           " CAT=" DELIMITED BY SIZE
+           PRODUCT-CATEGORY DELIMITED BY SIZE
+           " PRICE=" DELIMITED BY SIZE
+           ARCHIVE-PRICE DELIMITED BY SIZE
+           " QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO VALUATION-ARCHIVE-LINE
+       END-STRING.
+       WRITE VALUATION-ARCHIVE-LINE.
+
+       WRITE-SNAPSHOT-TOTAL.
+       MOVE GRAND-TOTAL TO ARCHIVE-TOTAL.
+       STRING
+           SNAPSHOT-DATE DELIMITED BY SIZE
+           " GRAND-TOTAL=" DELIMITED BY SIZE
+           ARCHIVE-TOTAL DELIMITED BY SIZE
+           INTO VALUATION-ARCHIVE-LINE
+       END-STRING.
+       WRITE VALUATION-ARCHIVE-LINE.
