@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cycle-count.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "movement-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with movement fields.
+       COPY "movement-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  RECORD-FOUND PIC X.
+       77  PRODUCT-ID-FIELD PIC X(15).
+       77  COUNTED-QUANTITY PIC 9(5).
+       77  VARIANCE-QUANTITY PIC S9(5).
+       77  YES-NO PIC X.
+       77  OLD-QUANTITY PIC 9(5).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  MOVEMENT-WRITE-OK PIC X.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "CYCLE-COUNT".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN I-O MOVEMENTS-FILE.
+       PERFORM GET-PRODUCT-RECORD.
+       PERFORM COUNT-RECORDS
+       UNTIL PRODUCT-ID = "0".
+       CLOSE PRODUCTS-FILE.
+       CLOSE MOVEMENTS-FILE.
+       GOBACK.
+
+       GET-PRODUCT-RECORD.
+       PERFORM INITIALIZE-PRODUCT-RECORD.
+       PERFORM INSERT-ID-PRODUCT.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-PRODUCT-RECORD
+       UNTIL RECORD-FOUND = "S" OR PRODUCT-ID = "0".
+
+       INITIALIZE-PRODUCT-RECORD.
+       MOVE SPACE TO PRODUCT-REGISTRATION.
+       MOVE "0" TO PRODUCT-ID.
+
+       INSERT-ID-PRODUCT.
+       DISPLAY " ".
+       DISPLAY "Enter a product id to cycle count.".
+       DISPLAY "Enter a product id (letters and digits allowed)".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT PRODUCT-ID-FIELD.
+       MOVE PRODUCT-ID-FIELD TO PRODUCT-ID.
+
+       FIND-PRODUCT-RECORD.
+       PERFORM READ-PRODUCT-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No record found with that id."
+       PERFORM INSERT-ID-PRODUCT.
+
+       READ-PRODUCT-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       COUNT-RECORDS.
+       DISPLAY " ".
+       DISPLAY "ID: " PRODUCT-ID " Name: " PRODUCT-NAME.
+       DISPLAY "Quantity on file: " PRODUCT-QUANTITY.
+       DISPLAY "Enter the physically counted quantity: ".
+       ACCEPT COUNTED-QUANTITY.
+       COMPUTE VARIANCE-QUANTITY = COUNTED-QUANTITY - PRODUCT-QUANTITY.
+       IF VARIANCE-QUANTITY = 0
+           DISPLAY "No variance. Quantity confirmed."
+       ELSE
+           DISPLAY "Variance: " VARIANCE-QUANTITY
+           DISPLAY "Post an adjustment to match the physical count "
+           "(Y/N)?"
+           ACCEPT YES-NO
+           IF YES-NO = "Y" OR YES-NO = "y"
+               PERFORM POST-ADJUSTMENT
+           ELSE
+               DISPLAY "Variance left unresolved."
+       END-IF.
+       PERFORM GET-PRODUCT-RECORD.
+
+       POST-ADJUSTMENT.
+       MOVE SPACE TO MOVEMENT-REGISTRATION.
+       DISPLAY "Enter the movement id for this adjustment: ".
+       ACCEPT MOVEMENT-ID.
+       MOVE PRODUCT-ID TO MOVEMENT-PRODUCT-ID.
+       DISPLAY "Enter the movement date (YYYY-MM-DD): ".
+       ACCEPT MOVEMENT-DATE.
+       MOVE "CYCLE COUNT" TO MOVEMENT-REFERENCE.
+       MOVE "ADJUSTMENT" TO MOVEMENT-REASON.
+       IF VARIANCE-QUANTITY > 0
+           MOVE "E" TO MOVEMENT-TYPE
+           MOVE VARIANCE-QUANTITY TO MOVEMENT-QUANTITY
+       ELSE
+           MOVE "X" TO MOVEMENT-TYPE
+           COMPUTE MOVEMENT-QUANTITY = VARIANCE-QUANTITY * -1
+       END-IF.
+       PERFORM WRITE-MOVEMENT-RECORD-WITH-RETRY.
+       IF MOVEMENT-WRITE-OK = "Y"
+           MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+           MOVE COUNTED-QUANTITY TO PRODUCT-QUANTITY
+           PERFORM REWRITE-PRODUCT-RECORD
+           PERFORM LOG-QUANTITY-CHANGE
+       END-IF.
+
+       REWRITE-PRODUCT-RECORD.
+       REWRITE PRODUCT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error updating product record.".
+
+       LOG-QUANTITY-CHANGE.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+
+       WRITE-MOVEMENT-RECORD-WITH-RETRY.
+       MOVE "N" TO MOVEMENT-WRITE-OK.
+       PERFORM WRITE-MOVEMENT-RECORD UNTIL MOVEMENT-WRITE-OK = "Y".
+
+       WRITE-MOVEMENT-RECORD.
+       WRITE MOVEMENT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing movement record. Duplicate id?"
+               DISPLAY "Enter a different movement id: "
+               ACCEPT MOVEMENT-ID
+       NOT INVALID KEY
+           MOVE "Y" TO MOVEMENT-WRITE-OK
+       END-WRITE.
