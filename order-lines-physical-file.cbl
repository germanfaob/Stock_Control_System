@@ -0,0 +1,4 @@
+           SELECT ORDER-LINES-FILE ASSIGN TO "ORDERLINES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-LINE-KEY.
