@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. backup-data.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "order-physical-file.cbl".
+       SELECT BACKUP-PRODUCTS-FILE ASSIGN TO "PRODUCTS.BAK"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT BACKUP-ORDERS-FILE ASSIGN TO "ORDERS.BAK"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+
+       FD  BACKUP-PRODUCTS-FILE.
+       01  BACKUP-PRODUCTS-LINE PIC X(132).
+
+       FD  BACKUP-ORDERS-FILE.
+       01  BACKUP-ORDERS-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  BACKUP-DATE PIC 9(8).
+       01  BACKUP-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       ACCEPT BACKUP-DATE FROM DATE YYYYMMDD.
+       PERFORM BACKUP-PRODUCTS.
+       PERFORM BACKUP-ORDERS.
+       DISPLAY "Backup complete: PRODUCTS.BAK and ORDERS.BAK "
+       "written.".
+       GOBACK.
+
+       BACKUP-PRODUCTS.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN OUTPUT BACKUP-PRODUCTS-FILE.
+       MOVE SPACE TO BACKUP-PRODUCTS-LINE.
+       STRING "BACKUP DATE=" DELIMITED BY SIZE
+           BACKUP-DATE DELIMITED BY SIZE
+           INTO BACKUP-PRODUCTS-LINE.
+       WRITE BACKUP-PRODUCTS-LINE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM WRITE-NEXT-PRODUCT-LINE UNTIL END-OF-FILE = 1.
+       CLOSE PRODUCTS-FILE.
+       CLOSE BACKUP-PRODUCTS-FILE.
+       DISPLAY "Products backed up: " BACKUP-COUNT.
+
+       WRITE-NEXT-PRODUCT-LINE.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           STRING
+               PRODUCT-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-BRAND DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-CATEGORY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-PRICE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-QUANTITY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-REORDER-POINT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-VENDOR-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-MIN-ORDER-QTY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-MAX-ORDER-QTY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-LEAD-TIME-DAYS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-SAFETY-STOCK DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-ACTIVE-FLAG DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PRODUCT-LAST-UPDATED-DATE DELIMITED BY SIZE
+               INTO BACKUP-PRODUCTS-LINE
+           END-STRING
+           WRITE BACKUP-PRODUCTS-LINE
+           ADD 1 TO BACKUP-COUNT
+       END-IF.
+
+       BACKUP-ORDERS.
+       MOVE 0 TO BACKUP-COUNT.
+       OPEN I-O ORDERS-FILE.
+       OPEN OUTPUT BACKUP-ORDERS-FILE.
+       MOVE SPACE TO BACKUP-ORDERS-LINE.
+       STRING "BACKUP DATE=" DELIMITED BY SIZE
+           BACKUP-DATE DELIMITED BY SIZE
+           INTO BACKUP-ORDERS-LINE.
+       WRITE BACKUP-ORDERS-LINE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM WRITE-NEXT-ORDER-LINE UNTIL END-OF-FILE = 1.
+       CLOSE ORDERS-FILE.
+       CLOSE BACKUP-ORDERS-FILE.
+       DISPLAY "Orders backed up: " BACKUP-COUNT.
+
+       WRITE-NEXT-ORDER-LINE.
+       READ ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           STRING
+               ORDER-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ORDER-CUSTOMER-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ORDER-CUSTOMER-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ORDER-DATE-NUMERIC DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ORDER-STATUS DELIMITED BY SIZE
+               INTO BACKUP-ORDERS-LINE
+           END-STRING
+           WRITE BACKUP-ORDERS-LINE
+           ADD 1 TO BACKUP-COUNT
+       END-IF.
