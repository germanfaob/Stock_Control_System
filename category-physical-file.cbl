@@ -0,0 +1,4 @@
+       SELECT CATEGORIES-FILE ASSIGN TO "CATEGORIES"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CATEGORY-NAME.
