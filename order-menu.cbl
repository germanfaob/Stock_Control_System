@@ -4,6 +4,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  OPTION PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "ORDER-MENU".
+       77  LOG-MESSAGE-FIELD PIC X(80).
 
        PROCEDURE DIVISION.
        ORDER-MENU.
@@ -13,8 +16,12 @@
            DISPLAY "3. Update order status"
            DISPLAY "4. Cancel order"
            DISPLAY "5. Search order"
+           DISPLAY "6. Customer maintenance"
+           DISPLAY "7. Process a return"
+           DISPLAY "8. Print warehouse pick ticket"
+           DISPLAY "9. Batch-import orders from a flat file"
            DISPLAY "0. Back to Main Menu"
-           DISPLAY "Enter your choice (0-5):"
+           DISPLAY "Enter your choice (0-9):"
            ACCEPT OPTION
 
            PERFORM PROCESS-OPTION UNTIL OPTION = 0.
@@ -32,19 +39,39 @@
                PERFORM ORDER-MENU
            ELSE IF OPTION = 3 THEN
                DISPLAY "Perform <Update Order Status> operation:"
-
+               CALL "update-order-status"
                PERFORM ORDER-MENU
            ELSE IF OPTION = 4 THEN
                   DISPLAY "Perform <Cancel Order> operation:"
-
+                  CALL "cancel-order"
                   PERFORM ORDER-MENU
            ELSE IF OPTION = 5 THEN
                   DISPLAY "Perform <Search Order> operation:"
-
+                  CALL "search-order"
+                  PERFORM ORDER-MENU
+           ELSE IF OPTION = 6 THEN
+                  DISPLAY "Perform <Customer Maintenance> operation:"
+                  CALL "register-customer"
+                  PERFORM ORDER-MENU
+           ELSE IF OPTION = 7 THEN
+                  DISPLAY "Perform <Process Return> operation:"
+                  CALL "process-return"
+                  PERFORM ORDER-MENU
+           ELSE IF OPTION = 8 THEN
+                  DISPLAY "Perform <Print Pick Ticket> operation:"
+                  CALL "pick-ticket"
+                  PERFORM ORDER-MENU
+           ELSE IF OPTION = 9 THEN
+                  DISPLAY "Perform <Batch-Import Orders> operation:"
+                  CALL "batch-import-orders"
                   PERFORM ORDER-MENU
            ELSE IF OPTION = 0 THEN
                GOBACK
            ELSE
                DISPLAY
-               "Invalid option. Please enter a valid choice (0-5):"
+               "Invalid option. Please enter a valid choice (0-9):"
+               MOVE "Invalid order menu option entered."
+                   TO LOG-MESSAGE-FIELD
+               CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+                   LOG-MESSAGE-FIELD
                PERFORM ORDER-MENU.
