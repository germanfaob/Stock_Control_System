@@ -0,0 +1,4 @@
+       SELECT RETURNS-FILE ASSIGN TO "RETURNS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RETURN-ID.
