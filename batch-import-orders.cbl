@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-import-orders.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "physical-file.cbl".
+       SELECT ORDER-IMPORT-FILE ASSIGN TO "ORDER-IMPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       FD  ORDER-IMPORT-FILE.
+       01  ORDER-IMPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      * One EDI line is unstrung into these fields before it is
+      * validated and moved into ORDER-REGISTRATION / the order line,
+      * the same way batch-load-products.cbl holds a parsed load line
+      * before moving it into PRODUCT-REGISTRATION.
+       01  LOAD-ORDER-ID            PIC 9(6).
+       01  LOAD-CUSTOMER-ID         PIC 9(6).
+       01  LOAD-CUSTOMER-NAME       PIC X(50).
+       01  LOAD-ORDER-DATE          PIC 9(8).
+       01  LOAD-PRODUCT-ID          PIC X(15).
+       01  LOAD-QUANTITY            PIC 9(3).
+       01  LOAD-DISCOUNT-PERCENT    PIC 9(3).
+
+       77  END-OF-FILE PIC 9 VALUE 0.
+       77  RECORD-FOUND PIC X.
+       77  LINE-IS-VALID PIC X.
+       77  IMPORTED-COUNT PIC 9(5) VALUE 0.
+       77  REJECTED-COUNT PIC 9(5) VALUE 0.
+       77  CURRENT-IMPORT-ORDER PIC 9(6) VALUE 0.
+       77  LAST-LINE-NUMBER PIC 9(3) VALUE 0.
+       77  OLD-QUANTITY PIC 9(5).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "BATCH-IMPORT-ORDERS".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       PERFORM SKIP-HEADER-LINE.
+       PERFORM IMPORT-NEXT-LINE UNTIL END-OF-FILE = 1.
+       PERFORM CLOSING-PROCEDURE.
+       DISPLAY "Batch order import complete. Imported: "
+           IMPORTED-COUNT " Rejected: " REJECTED-COUNT.
+       GOBACK.
+
+       OPENING-PROCEDURE.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN INPUT ORDER-IMPORT-FILE.
+
+       CLOSING-PROCEDURE.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE PRODUCTS-FILE.
+       CLOSE ORDER-IMPORT-FILE.
+
+       SKIP-HEADER-LINE.
+       READ ORDER-IMPORT-FILE
+           AT END MOVE 1 TO END-OF-FILE.
+
+       IMPORT-NEXT-LINE.
+       READ ORDER-IMPORT-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           PERFORM PARSE-IMPORT-LINE
+           PERFORM VALIDATE-IMPORT-LINE
+           IF LINE-IS-VALID = "Y"
+               PERFORM WRITE-IMPORTED-LINE
+           ELSE
+               ADD 1 TO REJECTED-COUNT
+           END-IF
+       END-IF.
+
+       PARSE-IMPORT-LINE.
+       UNSTRING ORDER-IMPORT-LINE DELIMITED BY ","
+           INTO LOAD-ORDER-ID LOAD-CUSTOMER-ID LOAD-CUSTOMER-NAME
+           LOAD-ORDER-DATE LOAD-PRODUCT-ID LOAD-QUANTITY
+           LOAD-DISCOUNT-PERCENT.
+
+       VALIDATE-IMPORT-LINE.
+       MOVE "Y" TO LINE-IS-VALID.
+       MOVE LOAD-PRODUCT-ID TO PRODUCT-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           MOVE "N" TO LINE-IS-VALID
+           DISPLAY "Rejected order " LOAD-ORDER-ID
+           " - unknown product id: " LOAD-PRODUCT-ID
+           MOVE "Rejected import line - unknown product id."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       END-IF.
+       IF RECORD-FOUND = "S" AND LOAD-QUANTITY > PRODUCT-QUANTITY
+           MOVE "N" TO LINE-IS-VALID
+           DISPLAY "Rejected order " LOAD-ORDER-ID
+           " - insufficient stock for product: " LOAD-PRODUCT-ID
+           MOVE "Rejected import line - insufficient stock."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       END-IF.
+
+       WRITE-IMPORTED-LINE.
+       IF LOAD-ORDER-ID NOT = CURRENT-IMPORT-ORDER
+           PERFORM WRITE-NEW-ORDER-HEADER
+           MOVE LOAD-ORDER-ID TO CURRENT-IMPORT-ORDER
+           MOVE 0 TO LAST-LINE-NUMBER
+       END-IF.
+       MOVE LOAD-PRODUCT-ID TO LINE-PRODUCT-ID.
+       MOVE PRODUCT-NAME TO LINE-PRODUCT-NAME.
+       MOVE LOAD-QUANTITY TO QUANTITY.
+       MOVE LOAD-DISCOUNT-PERCENT TO LINE-DISCOUNT-PERCENT.
+       COMPUTE PRICE = PRODUCT-PRICE -
+           (PRODUCT-PRICE * LINE-DISCOUNT-PERCENT / 100).
+       ADD 1 TO LAST-LINE-NUMBER.
+       MOVE LOAD-ORDER-ID TO LINE-ORDER-ID.
+       MOVE LAST-LINE-NUMBER TO LINE-NUMBER.
+       WRITE ORDER-LINE-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing order line."
+           NOT INVALID KEY
+               PERFORM DEBIT-IMPORT-STOCK
+       END-WRITE.
+       ADD 1 TO IMPORTED-COUNT.
+
+       DEBIT-IMPORT-STOCK.
+       MOVE LOAD-PRODUCT-ID TO PRODUCT-ID.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+           INVALID KEY
+               DISPLAY "Product no longer on file for stock debit."
+           NOT INVALID KEY
+               MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+               SUBTRACT LOAD-QUANTITY FROM PRODUCT-QUANTITY
+               REWRITE PRODUCT-REGISTRATION
+                   INVALID KEY
+                     DISPLAY "Error updating stock for product."
+               PERFORM LOG-IMPORT-STOCK-AUDIT
+       END-READ.
+
+       LOG-IMPORT-STOCK-AUDIT.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+
+       WRITE-NEW-ORDER-HEADER.
+       MOVE LOAD-ORDER-ID TO ORDER-ID.
+       MOVE LOAD-CUSTOMER-ID TO ORDER-CUSTOMER-ID.
+       MOVE LOAD-CUSTOMER-NAME TO ORDER-CUSTOMER-NAME.
+       MOVE LOAD-ORDER-DATE TO ORDER-DATE-NUMERIC.
+       MOVE "Pending" TO ORDER-STATUS.
+       WRITE ORDER-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing order header. Duplicate id?".
