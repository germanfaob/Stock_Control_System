@@ -3,12 +3,21 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      * Shared with every program the menu calls, so the role that
+      * logged in governs what each one is allowed to do.
+       COPY "session-data.cbl".
        01  MENU-OPTION PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "MAIN-PROGRAM".
+       77  LOG-MESSAGE-FIELD PIC X(80).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM DISPLAY-MENU
-           PERFORM PROCESS-OPTION UNTIL MENU-OPTION = 0
+           CALL "operator-login"
+           IF SESSION-IS-ACTIVE
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-OPTION UNTIL MENU-OPTION = 0
+           END-IF
            DISPLAY "Exiting the program..."
            STOP RUN.
 
@@ -18,8 +27,10 @@
            DISPLAY "2. Order Management"
            DISPLAY "3. Entry and Exit Registration"
            DISPLAY "4. Reports Generation"
+           DISPLAY "5. Operator Maintenance"
+           DISPLAY "6. Backup and Restore"
            DISPLAY "0. Exit"
-           DISPLAY "Enter your choice (0-4)".
+           DISPLAY "Enter your choice (0-6)".
            ACCEPT MENU-OPTION.
 
        PROCESS-OPTION.
@@ -27,9 +38,45 @@
                CALL "inventory"
                DISPLAY "Returning to the main manu."
                PERFORM DISPLAY-MENU
+           ELSE IF MENU-OPTION = 2 THEN
+               CALL "order-menu"
+               DISPLAY "Returning to the main manu."
+               PERFORM DISPLAY-MENU
+           ELSE IF MENU-OPTION = 3 THEN
+               CALL "entry-exit-registration"
+               DISPLAY "Returning to the main manu."
+               PERFORM DISPLAY-MENU
+           ELSE IF MENU-OPTION = 4 THEN
+               IF SESSION-ROLE-IS-ADMIN
+                   CALL "reports-menu"
+               ELSE
+                   DISPLAY "Access restricted to administrators."
+               END-IF
+               DISPLAY "Returning to the main manu."
+               PERFORM DISPLAY-MENU
+           ELSE IF MENU-OPTION = 5 THEN
+               IF SESSION-ROLE-IS-ADMIN
+                   CALL "register-operator"
+               ELSE
+                   DISPLAY "Access restricted to administrators."
+               END-IF
+               DISPLAY "Returning to the main manu."
+               PERFORM DISPLAY-MENU
+           ELSE IF MENU-OPTION = 6 THEN
+               IF SESSION-ROLE-IS-ADMIN
+                   CALL "backup-restore-menu"
+               ELSE
+                   DISPLAY "Access restricted to administrators."
+               END-IF
+               DISPLAY "Returning to the main manu."
+               PERFORM DISPLAY-MENU
            ELSE
                DISPLAY
-               "Invalid option. Please enter a valid choice (0-4):"
+               "Invalid option. Please enter a valid choice (0-6):"
+               MOVE "Invalid main menu option entered."
+                   TO LOG-MESSAGE-FIELD
+               CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+                   LOG-MESSAGE-FIELD
                PERFORM DISPLAY-MENU
            END-IF.
 
