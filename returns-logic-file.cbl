@@ -0,0 +1,9 @@
+       FD  RETURNS-FILE.
+       01  RETURN-REGISTRATION.
+           05  RETURN-ID            PIC 9(6).
+           05  RETURN-ORDER-ID      PIC 9(6).
+           05  RETURN-PRODUCT-ID    PIC X(15).
+           05  RETURN-QUANTITY      PIC 9(3).
+           05  RETURN-REASON        PIC X(30).
+           05  RETURN-DATE          PIC X(10).
+           05  RETURN-REFUND-AMOUNT PIC 9(8)V99.
