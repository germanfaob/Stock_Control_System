@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. register-category.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "category-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with category fields.
+       COPY "category-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  RECORD-FOUND PIC X.
+       77  YES-NO PIC X.
+       77  END-OF-FILE PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "REGISTER-CATEGORY".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O CATEGORIES-FILE.
+       PERFORM CATEGORY-MENU.
+       PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+       CLOSE CATEGORIES-FILE.
+       GOBACK.
+
+       CATEGORY-MENU.
+       DISPLAY " ".
+       DISPLAY "Category Maintenance Menu"
+       DISPLAY "1. Register new category"
+       DISPLAY "2. List categories"
+       DISPLAY "0. Back"
+       DISPLAY "Enter your choice (0-2):"
+       ACCEPT OPTION.
+
+       PROCESS-OPTION.
+       IF OPTION = 1 THEN
+           PERFORM ADD-CATEGORY
+           PERFORM CATEGORY-MENU
+       ELSE IF OPTION = 2 THEN
+           PERFORM LIST-CATEGORIES
+           PERFORM CATEGORY-MENU
+       ELSE IF OPTION = 0 THEN
+           CONTINUE
+       ELSE
+           DISPLAY "Invalid option. Please enter a valid choice (0-2):"
+           MOVE "Invalid category menu option entered."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+           PERFORM CATEGORY-MENU.
+
+       ADD-CATEGORY.
+       MOVE SPACE TO CATEGORY-REGISTRATION.
+       DISPLAY "Enter the category name: ".
+       ACCEPT CATEGORY-NAME.
+       MOVE "S" TO RECORD-FOUND.
+       READ CATEGORIES-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           DISPLAY "That category already exists."
+       ELSE
+           DISPLAY "Enter a short description: ".
+           ACCEPT CATEGORY-DESCRIPTION.
+           WRITE CATEGORY-REGISTRATION
+               INVALID KEY
+                   DISPLAY "Error writing category record.".
+
+       LIST-CATEGORIES.
+       CLOSE CATEGORIES-FILE.
+       OPEN I-O CATEGORIES-FILE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM SHOW-NEXT-CATEGORY UNTIL END-OF-FILE = 1.
+
+       SHOW-NEXT-CATEGORY.
+       READ CATEGORIES-FILE NEXT RECORD
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           DISPLAY "Category: " CATEGORY-NAME
+           " Description: " CATEGORY-DESCRIPTION.
