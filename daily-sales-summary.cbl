@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. daily-sales-summary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      *Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      *Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      *Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LINES-END-OF-FILE PIC 9 VALUE 0.
+       01  SEARCH-ORDER-ID PIC 9(6).
+       01  TODAY-DATE PIC 9(8).
+       01  LINE-AMOUNT PIC 9(8)V99.
+       01  PRODUCT-FOUND PIC X.
+       01  LINE-CATEGORY PIC X(20).
+       01  CATEGORY-COUNT PIC 9(3) VALUE 0.
+       01  CATEGORY-TABLE.
+           05  CATEGORY-ENTRY OCCURS 100 TIMES.
+               10  TOTAL-CATEGORY     PIC X(20).
+               10  TOTAL-CATEGORY-AMOUNT PIC 9(8)V99.
+       01  SEARCH-IDX PIC 9(3).
+       01  FOUND-CATEGORY PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM READ-ORDER UNTIL END-OF-FILE = 1.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE PRODUCTS-FILE.
+       PERFORM PRINT-REPORT.
+       GOBACK.
+
+       READ-ORDER.
+       READ ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+
+       IF END-OF-FILE = 0
+           IF ORDER-DATE-NUMERIC = TODAY-DATE
+               MOVE ORDER-ID TO SEARCH-ORDER-ID
+               PERFORM SUM-ORDER-LINES
+           END-IF
+       END-IF.
+
+       SUM-ORDER-LINES.
+       MOVE SEARCH-ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM SUM-NEXT-ORDER-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       SUM-NEXT-ORDER-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = SEARCH-ORDER-ID
+               PERFORM ADD-LINE-TO-CATEGORY
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
+
+       ADD-LINE-TO-CATEGORY.
+       MOVE LINE-PRODUCT-ID TO PRODUCT-ID.
+       MOVE "Y" TO PRODUCT-FOUND.
+       READ PRODUCTS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO PRODUCT-FOUND.
+       IF PRODUCT-FOUND = "Y"
+           MOVE PRODUCT-CATEGORY TO LINE-CATEGORY
+       ELSE
+           MOVE "UNKNOWN" TO LINE-CATEGORY
+       END-IF.
+       COMPUTE LINE-AMOUNT = QUANTITY * PRICE.
+       PERFORM ADD-TO-CATEGORY-TOTAL.
+
+       ADD-TO-CATEGORY-TOTAL.
+       MOVE "N" TO FOUND-CATEGORY.
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM FIND-CATEGORY-ROW
+           UNTIL FOUND-CATEGORY = "Y" OR SEARCH-IDX > CATEGORY-COUNT.
+       IF FOUND-CATEGORY = "N" AND CATEGORY-COUNT < 100
+           ADD 1 TO CATEGORY-COUNT
+           MOVE CATEGORY-COUNT TO SEARCH-IDX
+           MOVE LINE-CATEGORY TO TOTAL-CATEGORY (SEARCH-IDX)
+           MOVE 0 TO TOTAL-CATEGORY-AMOUNT (SEARCH-IDX).
+       ADD LINE-AMOUNT TO TOTAL-CATEGORY-AMOUNT (SEARCH-IDX).
+
+       FIND-CATEGORY-ROW.
+       IF TOTAL-CATEGORY (SEARCH-IDX) = LINE-CATEGORY
+           MOVE "Y" TO FOUND-CATEGORY
+       ELSE
+           ADD 1 TO SEARCH-IDX.
+
+       PRINT-REPORT.
+       DISPLAY " ".
+       DISPLAY "============ DAILY SALES SUMMARY BY CATEGORY ========".
+       DISPLAY "Date: " TODAY-DATE.
+       MOVE 0 TO SEARCH-IDX.
+       PERFORM PRINT-NEXT-CATEGORY
+           UNTIL SEARCH-IDX >= CATEGORY-COUNT.
+       DISPLAY "======================================================".
+
+       PRINT-NEXT-CATEGORY.
+       ADD 1 TO SEARCH-IDX.
+       DISPLAY "Category: " TOTAL-CATEGORY (SEARCH-IDX)
+       " Sales amount: " TOTAL-CATEGORY-AMOUNT (SEARCH-IDX).
