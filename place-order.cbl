@@ -2,32 +2,50 @@
        PROGRAM-ID. place-order.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-      *Creating physical file in dynamic mode.
+      *Creating physical files in dynamic mode.
        FILE-CONTROL.
        COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+       COPY "physical-file.cbl".
+       COPY "customer-physical-file.cbl".
 
        DATA DIVISION.
        FILE SECTION.
-      *Logic file with products fields.
+      *Logic file with order header fields.
        COPY "order-logic-file.cbl".
+      *Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+      *Logic file with products fields.
+       COPY "logic-file.cbl".
+      *Logic file with customer fields.
+       COPY "customer-logic-file.cbl".
 
        WORKING-STORAGE SECTION.
-       01  IDENTIFICATOR PIC 9(6).
-       01  CUSTOMER-NAME PIC X(50)
-           VALUE "Enter the customer name: ".
-       01  DATE-ORDER PIC X(25)
-           VALUE "Enter the order date: ".
+       77  RECORD-FOUND PIC X.
        01  STATUS-ORDER PIC X(25)
            VALUE "Enter the status order: ".
-       01  ID-PRODUCT PIC 9(6).
-       01  NAME-PROD PIC X(40)
-           VALUE "Enter the product name: ".
-       01  QUANTITY-PRODUCT PIC 9(3).
-       01  PRICE-PRODUCT PIC 9(6).
-
        01  YES-NO PIC X.
        01  ENTRANCE PIC X.
-       01  MAX-ID-COUNT PIC 9(6).
+       01  MORE-LINES PIC X.
+       01  LAST-LINE-NUMBER PIC 9(3).
+       01  LINE-OK PIC X.
+       01  DISCOUNT-VALID PIC X.
+       01  HEADER-OK PIC X.
+       77  OLD-QUANTITY PIC 9(5).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  DATE-VALID PIC X.
+       77  DAYS-IN-MONTH PIC 9(2).
+       77  SYSTEM-DATE PIC 9(8).
+       77  YEAR-QUOTIENT PIC 9(2).
+       77  YEAR-REMAINDER PIC 9(2).
+       77  CENTURY-QUOTIENT PIC 9(2).
+       77  CENTURY-REMAINDER PIC 9(2).
+       77  ORDERS-WRITTEN PIC 9(5) VALUE 0.
+       77  LINES-WRITTEN PIC 9(5) VALUE 0.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "PLACE-ORDER".
+       77  LOG-MESSAGE-FIELD PIC X(80).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -35,7 +53,7 @@
        PROGRAM-BEGIN.
        PERFORM OPENING-PROCEDURE.
        MOVE "Y" TO YES-NO.
-       PERFORM ADD-REGISTER
+       PERFORM ADD-ORDER
        UNTIL YES-NO = "N".
        PERFORM CLOSING-PROCEDURE.
 
@@ -44,51 +62,272 @@
 
        OPENING-PROCEDURE.
        OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN I-O CUSTOMERS-FILE.
 
        CLOSING-PROCEDURE.
+       DISPLAY "Orders written: " ORDERS-WRITTEN
+           " Lines written: " LINES-WRITTEN.
        CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       CLOSE PRODUCTS-FILE.
+       CLOSE CUSTOMERS-FILE.
 
-       ADD-REGISTER.
+       ADD-ORDER.
        MOVE "N" TO ENTRANCE.
-       PERFORM GET-FIELDS
+       PERFORM GET-HEADER-FIELDS
        UNTIL ENTRANCE = "Y".
-       PERFORM WRITE-PRODUCT.
+       IF ORDER-ID NOT = 0
+           PERFORM WRITE-HEADER
+           IF HEADER-OK = "Y"
+               MOVE 0 TO LAST-LINE-NUMBER
+               MOVE "Y" TO MORE-LINES
+               PERFORM ADD-LINE
+               UNTIL MORE-LINES NOT = "Y"
+           END-IF
+       END-IF.
        PERFORM RESTART.
 
-       GET-FIELDS.
+       GET-HEADER-FIELDS.
        MOVE SPACE TO ORDER-REGISTRATION.
        DISPLAY "Enter the Id of the new order (0 to exit): ".
        ACCEPT ORDER-ID.
 
        IF ORDER-ID = 0
-           PERFORM CLOSING-PROCEDURE
-           GOBACK
+           MOVE "Y" TO ENTRANCE
+       ELSE
+           PERFORM ASK-CUSTOMER-ID
+           PERFORM ASK-ORDER-DATE
+           MOVE "Pending" TO ORDER-STATUS
+           PERFORM GO-ON
        END-IF.
 
-       DISPLAY CUSTOMER-NAME.
-       ACCEPT ORDER-CUSTOMER-NAME.
-       DISPLAY DATE-ORDER.
-       ACCEPT ORDER-DATE.
-       DISPLAY STATUS-ORDER.
-       ACCEPT ORDER-STATUS.
-       DISPLAY "Enter the Id product: ".
-       ACCEPT PRODUCT-ID.
-       DISPLAY NAME-PROD.
-       ACCEPT PRODUCT-NAME.
-       DISPLAY "Quantity: ".
-       ACCEPT QUANTITY.
-       DISPLAY "Price: ".
-       ACCEPT PRICE.
+       ASK-ORDER-DATE.
+       DISPLAY "Enter the order date - century (e.g. 20): ".
+       ACCEPT ORDER-DATE-CENTURY.
+       DISPLAY "Enter the order date - year of century (00-99): ".
+       ACCEPT ORDER-DATE-YEAR.
+       DISPLAY "Enter the order date - month (01-12): ".
+       ACCEPT ORDER-DATE-MONTH.
+       DISPLAY "Enter the order date - day (01-31): ".
+       ACCEPT ORDER-DATE-DAY.
+       PERFORM VALIDATE-ORDER-DATE.
+       IF DATE-VALID = "N"
+           PERFORM ASK-ORDER-DATE
+       END-IF.
 
-       PERFORM GO-ON.
+       VALIDATE-ORDER-DATE.
+       MOVE "Y" TO DATE-VALID.
+       IF ORDER-DATE-MONTH < 1 OR ORDER-DATE-MONTH > 12
+           DISPLAY "Month must be between 01 and 12. Re-enter the "
+           "date."
+           MOVE "N" TO DATE-VALID
+       ELSE
+           PERFORM FIND-DAYS-IN-MONTH
+           IF ORDER-DATE-DAY < 1 OR ORDER-DATE-DAY > DAYS-IN-MONTH
+               DISPLAY "Day is not valid for that month. Re-enter "
+               "the date."
+               MOVE "N" TO DATE-VALID
+           END-IF
+       END-IF.
+       IF DATE-VALID = "Y"
+           ACCEPT SYSTEM-DATE FROM DATE YYYYMMDD
+           IF ORDER-DATE-NUMERIC > SYSTEM-DATE
+               DISPLAY "Order date cannot be later than today. "
+               "Re-enter the date."
+               MOVE "N" TO DATE-VALID
+           END-IF
+       END-IF.
+
+       FIND-DAYS-IN-MONTH.
+       IF ORDER-DATE-MONTH = 4
+           MOVE 30 TO DAYS-IN-MONTH
+       ELSE IF ORDER-DATE-MONTH = 6
+           MOVE 30 TO DAYS-IN-MONTH
+       ELSE IF ORDER-DATE-MONTH = 9
+           MOVE 30 TO DAYS-IN-MONTH
+       ELSE IF ORDER-DATE-MONTH = 11
+           MOVE 30 TO DAYS-IN-MONTH
+       ELSE IF ORDER-DATE-MONTH = 2
+           PERFORM FIND-FEBRUARY-DAYS
+       ELSE
+           MOVE 31 TO DAYS-IN-MONTH.
+
+       FIND-FEBRUARY-DAYS.
+       MOVE 28 TO DAYS-IN-MONTH.
+       DIVIDE ORDER-DATE-YEAR BY 4 GIVING YEAR-QUOTIENT
+           REMAINDER YEAR-REMAINDER.
+       IF YEAR-REMAINDER = 0
+           MOVE 29 TO DAYS-IN-MONTH
+           IF ORDER-DATE-YEAR = 0
+               DIVIDE ORDER-DATE-CENTURY BY 4 GIVING
+                   CENTURY-QUOTIENT REMAINDER CENTURY-REMAINDER
+               IF CENTURY-REMAINDER NOT = 0
+                   MOVE 28 TO DAYS-IN-MONTH
+               END-IF
+           END-IF
+       END-IF.
+
+       ASK-CUSTOMER-ID.
+       DISPLAY "Enter the customer id: ".
+       ACCEPT ORDER-CUSTOMER-ID.
+       MOVE ORDER-CUSTOMER-ID TO CUSTOMER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ CUSTOMERS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           DISPLAY "No customer found with that id."
+           DISPLAY "Register this customer now (Y/N)?"
+           ACCEPT YES-NO
+           IF YES-NO = "Y" OR YES-NO = "y"
+               PERFORM REGISTER-NEW-CUSTOMER
+           ELSE
+               PERFORM ASK-CUSTOMER-ID
+           END-IF
+       ELSE
+           MOVE CUSTOMER-FULL-NAME TO ORDER-CUSTOMER-NAME
+       END-IF.
+
+       REGISTER-NEW-CUSTOMER.
+       MOVE ORDER-CUSTOMER-ID TO CUSTOMER-ID.
+       DISPLAY "Enter the customer name: ".
+       ACCEPT CUSTOMER-FULL-NAME.
+       DISPLAY "Enter the phone number: ".
+       ACCEPT CUSTOMER-PHONE.
+       DISPLAY "Enter the email address: ".
+       ACCEPT CUSTOMER-EMAIL.
+       WRITE CUSTOMER-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing customer record.".
+       MOVE CUSTOMER-FULL-NAME TO ORDER-CUSTOMER-NAME.
 
        GO-ON.
        MOVE "Y" TO ENTRANCE.
        IF  ORDER-CUSTOMER-NAME = SPACE
        MOVE "N" TO ENTRANCE.
 
-       WRITE-PRODUCT.
-       WRITE ORDER-REGISTRATION.
+       WRITE-HEADER.
+       MOVE "N" TO HEADER-OK.
+       WRITE ORDER-REGISTRATION
+           INVALID KEY
+             DISPLAY "Error writing order header. Duplicate id?"
+             MOVE "Order header write failed - duplicate order id."
+                 TO LOG-MESSAGE-FIELD
+             CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+                 LOG-MESSAGE-FIELD
+           NOT INVALID KEY
+             ADD 1 TO ORDERS-WRITTEN
+             MOVE "Y" TO HEADER-OK.
+
+       ADD-LINE.
+       MOVE "N" TO LINE-OK.
+       PERFORM GET-LINE-PRODUCT
+           UNTIL LINE-OK = "Y" OR LINE-OK = "C".
+       IF LINE-OK = "Y"
+           MOVE PRODUCT-NAME TO LINE-PRODUCT-NAME
+           PERFORM ASK-LINE-DISCOUNT
+           ADD 1 TO LAST-LINE-NUMBER
+           MOVE ORDER-ID TO LINE-ORDER-ID
+           MOVE LAST-LINE-NUMBER TO LINE-NUMBER
+           WRITE ORDER-LINE-REGISTRATION
+               INVALID KEY
+                 DISPLAY "Error writing order line."
+               NOT INVALID KEY
+                 ADD 1 TO LINES-WRITTEN
+                 PERFORM DEBIT-LINE-STOCK
+           END-WRITE
+       END-IF.
+       DISPLAY "Add another product line to this order? (Y-N)".
+       ACCEPT MORE-LINES.
+       IF MORE-LINES = "Y"
+       MOVE "Y" TO MORE-LINES.
+       IF MORE-LINES NOT = "Y"
+       MOVE "N" TO MORE-LINES.
+
+       DEBIT-LINE-STOCK.
+       MOVE PRODUCT-QUANTITY TO OLD-QUANTITY.
+       SUBTRACT QUANTITY FROM PRODUCT-QUANTITY.
+       REWRITE PRODUCT-REGISTRATION
+           INVALID KEY
+             DISPLAY "Error updating stock for product.".
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+
+       GET-LINE-PRODUCT.
+       DISPLAY "Enter the Id product (0 to cancel this line): ".
+       ACCEPT LINE-PRODUCT-ID.
+       IF LINE-PRODUCT-ID = 0
+           MOVE "C" TO LINE-OK
+       ELSE
+           MOVE LINE-PRODUCT-ID TO PRODUCT-ID
+           READ PRODUCTS-FILE RECORD WITH LOCK
+               INVALID KEY
+                   DISPLAY "No product found with that id."
+           NOT INVALID KEY
+               PERFORM CHECK-LINE-QUANTITY
+           END-READ
+       END-IF.
+
+       CHECK-LINE-QUANTITY.
+       DISPLAY "Quantity: ".
+       ACCEPT QUANTITY.
+       IF QUANTITY > PRODUCT-QUANTITY
+           DISPLAY
+           "Quantity exceeds the quantity on hand ("
+           PRODUCT-QUANTITY ") - re-enter the product line."
+           MOVE "Order quantity exceeds quantity on hand."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       ELSE IF PRODUCT-MIN-ORDER-QTY > 0 AND
+               QUANTITY < PRODUCT-MIN-ORDER-QTY
+           DISPLAY
+           "Quantity is below the minimum order quantity ("
+           PRODUCT-MIN-ORDER-QTY ") - re-enter the product line."
+           MOVE "Order quantity below minimum order quantity."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       ELSE IF PRODUCT-MAX-ORDER-QTY > 0 AND
+               QUANTITY > PRODUCT-MAX-ORDER-QTY
+           DISPLAY
+           "Quantity exceeds the maximum order quantity ("
+           PRODUCT-MAX-ORDER-QTY ") - re-enter the product line."
+           MOVE "Order quantity above maximum order quantity."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       ELSE
+           MOVE "Y" TO LINE-OK.
+
+       ASK-LINE-DISCOUNT.
+       DISPLAY "Standard price: " PRODUCT-PRICE.
+       DISPLAY "Enter the discount percent for this line (0-100): ".
+       ACCEPT LINE-DISCOUNT-PERCENT.
+       PERFORM VALIDATE-LINE-DISCOUNT.
+       IF DISCOUNT-VALID = "N"
+           PERFORM ASK-LINE-DISCOUNT
+       ELSE
+           COMPUTE PRICE = PRODUCT-PRICE -
+               (PRODUCT-PRICE * LINE-DISCOUNT-PERCENT / 100)
+       END-IF.
+
+       VALIDATE-LINE-DISCOUNT.
+       MOVE "Y" TO DISCOUNT-VALID.
+       IF LINE-DISCOUNT-PERCENT > 100
+           DISPLAY "Discount percent cannot exceed 100. Re-enter."
+           MOVE "N" TO DISCOUNT-VALID
+       END-IF.
 
        RESTART.
        DISPLAY
