@@ -0,0 +1,8 @@
+       FD  OPERATORS-FILE.
+       01  OPERATOR-REGISTRATION.
+           05  OPERATOR-ID          PIC X(10).
+           05  OPERATOR-NAME        PIC X(40).
+           05  OPERATOR-PASSWORD    PIC X(10).
+           05  OPERATOR-ROLE        PIC X(01).
+               88  ROLE-IS-ADMIN    VALUE "A".
+               88  ROLE-IS-CLERK    VALUE "C".
