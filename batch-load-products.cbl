@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-load-products.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "category-physical-file.cbl".
+       COPY "vendor-physical-file.cbl".
+       SELECT PRODUCT-LOAD-FILE ASSIGN TO "PRODUCT-LOAD.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with category fields.
+       COPY "category-logic-file.cbl".
+      * Logic file with vendor fields.
+       COPY "vendor-logic-file.cbl".
+
+       FD  PRODUCT-LOAD-FILE.
+       01  PRODUCT-LOAD-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      * One line of the load file is unstrung into these fields
+      * before it is validated and moved into PRODUCT-REGISTRATION,
+      * the same way register-new-product.cbl holds a keyed-in price
+      * in an edited field before moving it into PRODUCT-PRICE.
+       01  LOAD-PRODUCT-ID          PIC X(15).
+       01  LOAD-PRODUCT-NAME        PIC X(30).
+       01  LOAD-PRODUCT-BRAND       PIC X(20).
+       01  LOAD-PRODUCT-CATEGORY    PIC X(20).
+       01  LOAD-PRICE-ENTRY         PIC 9(6).99.
+       01  LOAD-PRODUCT-QUANTITY    PIC 9(5).
+       01  LOAD-REORDER-POINT       PIC 9(5).
+       01  LOAD-VENDOR-ID           PIC 9(5).
+       01  LOAD-MIN-ORDER-QTY       PIC 9(5).
+       01  LOAD-MAX-ORDER-QTY       PIC 9(5).
+
+       77  END-OF-FILE PIC 9 VALUE 0.
+       77  RECORD-FOUND PIC X.
+       77  LINE-IS-VALID PIC X.
+       77  LOADED-COUNT PIC 9(5) VALUE 0.
+       77  REJECTED-COUNT PIC 9(5) VALUE 0.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "BATCH-LOAD-PRODUCTS".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       PERFORM SKIP-HEADER-LINE.
+       PERFORM LOAD-NEXT-LINE UNTIL END-OF-FILE = 1.
+       PERFORM CLOSING-PROCEDURE.
+       DISPLAY "Batch load complete. Loaded: " LOADED-COUNT
+           " Rejected: " REJECTED-COUNT.
+       GOBACK.
+
+       OPENING-PROCEDURE.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN I-O CATEGORIES-FILE.
+       OPEN I-O VENDORS-FILE.
+       OPEN INPUT PRODUCT-LOAD-FILE.
+
+       CLOSING-PROCEDURE.
+       CLOSE PRODUCTS-FILE.
+       CLOSE CATEGORIES-FILE.
+       CLOSE VENDORS-FILE.
+       CLOSE PRODUCT-LOAD-FILE.
+
+       SKIP-HEADER-LINE.
+       READ PRODUCT-LOAD-FILE
+           AT END MOVE 1 TO END-OF-FILE.
+
+       LOAD-NEXT-LINE.
+       READ PRODUCT-LOAD-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           PERFORM PARSE-LOAD-LINE
+           PERFORM VALIDATE-LOAD-LINE
+           IF LINE-IS-VALID = "Y"
+               PERFORM WRITE-LOADED-PRODUCT
+           ELSE
+               ADD 1 TO REJECTED-COUNT
+           END-IF
+       END-IF.
+
+       PARSE-LOAD-LINE.
+       UNSTRING PRODUCT-LOAD-LINE DELIMITED BY ","
+           INTO LOAD-PRODUCT-ID LOAD-PRODUCT-NAME LOAD-PRODUCT-BRAND
+           LOAD-PRODUCT-CATEGORY LOAD-PRICE-ENTRY LOAD-PRODUCT-QUANTITY
+           LOAD-REORDER-POINT LOAD-VENDOR-ID LOAD-MIN-ORDER-QTY
+           LOAD-MAX-ORDER-QTY.
+
+       VALIDATE-LOAD-LINE.
+       MOVE "Y" TO LINE-IS-VALID.
+       MOVE LOAD-PRODUCT-ID TO PRODUCT-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           MOVE "N" TO LINE-IS-VALID
+           MOVE "Rejected load line - duplicate product id."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       END-IF.
+       MOVE LOAD-PRODUCT-CATEGORY TO CATEGORY-NAME.
+       MOVE "S" TO RECORD-FOUND.
+       READ CATEGORIES-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           MOVE "N" TO LINE-IS-VALID
+           MOVE "Rejected load line - category not on file."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       END-IF.
+       MOVE LOAD-VENDOR-ID TO VENDOR-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ VENDORS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           MOVE "N" TO LINE-IS-VALID
+           MOVE "Rejected load line - vendor not on file."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+       END-IF.
+
+       WRITE-LOADED-PRODUCT.
+       MOVE SPACE TO PRODUCT-REGISTRATION.
+       MOVE LOAD-PRODUCT-ID TO PRODUCT-ID.
+       MOVE LOAD-PRODUCT-NAME TO PRODUCT-NAME.
+       MOVE LOAD-PRODUCT-BRAND TO PRODUCT-BRAND.
+       MOVE LOAD-PRODUCT-CATEGORY TO PRODUCT-CATEGORY.
+       MOVE LOAD-PRICE-ENTRY TO PRODUCT-PRICE.
+       MOVE LOAD-PRODUCT-QUANTITY TO PRODUCT-QUANTITY.
+       MOVE LOAD-REORDER-POINT TO PRODUCT-REORDER-POINT.
+       MOVE LOAD-VENDOR-ID TO PRODUCT-VENDOR-ID.
+       MOVE LOAD-MIN-ORDER-QTY TO PRODUCT-MIN-ORDER-QTY.
+       MOVE LOAD-MAX-ORDER-QTY TO PRODUCT-MAX-ORDER-QTY.
+       SET PRODUCT-IS-ACTIVE TO TRUE.
+       MOVE ZERO TO PRODUCT-LEAD-TIME-DAYS.
+       MOVE ZERO TO PRODUCT-SAFETY-STOCK.
+       MOVE ZERO TO PRODUCT-LAST-UPDATED-DATE.
+       WRITE PRODUCT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing product record."
+               ADD 1 TO REJECTED-COUNT
+       NOT INVALID KEY
+           ADD 1 TO LOADED-COUNT
+       END-WRITE.
