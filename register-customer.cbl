@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. register-customer.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "customer-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with customer fields.
+       COPY "customer-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  RECORD-FOUND PIC X.
+       77  END-OF-FILE PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "REGISTER-CUSTOMER".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O CUSTOMERS-FILE.
+       PERFORM CUSTOMER-MENU.
+       PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+       CLOSE CUSTOMERS-FILE.
+       GOBACK.
+
+       CUSTOMER-MENU.
+       DISPLAY " ".
+       DISPLAY "Customer Maintenance Menu"
+       DISPLAY "1. Register new customer"
+       DISPLAY "2. List customers"
+       DISPLAY "0. Back"
+       DISPLAY "Enter your choice (0-2):"
+       ACCEPT OPTION.
+
+       PROCESS-OPTION.
+       IF OPTION = 1 THEN
+           PERFORM ADD-CUSTOMER
+           PERFORM CUSTOMER-MENU
+       ELSE IF OPTION = 2 THEN
+           PERFORM LIST-CUSTOMERS
+           PERFORM CUSTOMER-MENU
+       ELSE IF OPTION = 0 THEN
+           CONTINUE
+       ELSE
+           DISPLAY "Invalid option. Please enter a valid choice (0-2):"
+           MOVE "Invalid customer menu option entered."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+           PERFORM CUSTOMER-MENU.
+
+       ADD-CUSTOMER.
+       MOVE SPACE TO CUSTOMER-REGISTRATION.
+       DISPLAY "Enter the customer id: ".
+       ACCEPT CUSTOMER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ CUSTOMERS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           DISPLAY "A customer with that id already exists."
+       ELSE
+           DISPLAY "Enter the customer name: ".
+           ACCEPT CUSTOMER-FULL-NAME.
+           DISPLAY "Enter the phone number: ".
+           ACCEPT CUSTOMER-PHONE.
+           DISPLAY "Enter the email address: ".
+           ACCEPT CUSTOMER-EMAIL.
+           WRITE CUSTOMER-REGISTRATION
+               INVALID KEY
+                   DISPLAY "Error writing customer record.".
+
+       LIST-CUSTOMERS.
+       CLOSE CUSTOMERS-FILE.
+       OPEN I-O CUSTOMERS-FILE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM SHOW-NEXT-CUSTOMER UNTIL END-OF-FILE = 1.
+
+       SHOW-NEXT-CUSTOMER.
+       READ CUSTOMERS-FILE NEXT RECORD
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           DISPLAY "Id: " CUSTOMER-ID
+           " Name: " CUSTOMER-FULL-NAME
+           " Phone: " CUSTOMER-PHONE
+           " Email: " CUSTOMER-EMAIL.
