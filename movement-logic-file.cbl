@@ -0,0 +1,11 @@
+       FD  MOVEMENTS-FILE.
+       01  MOVEMENT-REGISTRATION.
+           05  MOVEMENT-ID           PIC 9(6).
+           05  MOVEMENT-TYPE         PIC X(01).
+               88  MOVEMENT-IS-ENTRY     VALUE "E".
+               88  MOVEMENT-IS-EXIT      VALUE "X".
+           05  MOVEMENT-PRODUCT-ID   PIC X(15).
+           05  MOVEMENT-QUANTITY     PIC 9(5).
+           05  MOVEMENT-DATE         PIC X(10).
+           05  MOVEMENT-REFERENCE    PIC X(20).
+           05  MOVEMENT-REASON       PIC X(20).
