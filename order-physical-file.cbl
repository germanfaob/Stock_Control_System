@@ -0,0 +1,4 @@
+           SELECT ORDERS-FILE ASSIGN TO "ORDERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-ID.
