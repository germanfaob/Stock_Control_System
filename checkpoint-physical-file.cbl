@@ -0,0 +1,2 @@
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKSTOCK.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL.
