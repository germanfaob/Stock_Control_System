@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. backup-restore-menu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "BACKUP-RESTORE-MENU".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       BACKUP-RESTORE-MENU.
+           DISPLAY "Backup and Restore Menu"
+           DISPLAY "1. Backup PRODUCTS-FILE and ORDERS-FILE"
+           DISPLAY "2. Restore PRODUCTS-FILE and ORDERS-FILE"
+           DISPLAY "0. Back to Main Menu"
+           DISPLAY "Enter your choice (0-2):"
+           ACCEPT OPTION
+
+           PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+
+       PROCESS-OPTION.
+           IF OPTION = 1 THEN
+               DISPLAY "Perform <Backup Data> operation:"
+               CALL "backup-data"
+               PERFORM BACKUP-RESTORE-MENU
+           ELSE IF OPTION = 2 THEN
+               DISPLAY "Perform <Restore Data> operation:"
+               CALL "restore-data"
+               PERFORM BACKUP-RESTORE-MENU
+           ELSE IF OPTION = 0 THEN
+               GOBACK
+           ELSE
+               DISPLAY
+               "Invalid option. Please enter a valid choice (0-2):"
+               MOVE "Invalid backup/restore menu option entered."
+                   TO LOG-MESSAGE-FIELD
+               CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+                   LOG-MESSAGE-FIELD
+               PERFORM BACKUP-RESTORE-MENU.
