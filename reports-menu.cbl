@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reports-menu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "REPORTS-MENU".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       REPORTS-MENU.
+           DISPLAY "Reports Generation Menu"
+           DISPLAY "1. Stock Valuation Report"
+           DISPLAY "2. Low Stock / Reorder Alert Report"
+           DISPLAY "3. Best-Selling Products Report"
+           DISPLAY "4. Export Stock and Orders to CSV"
+           DISPLAY "5. Printable Stock Listing"
+           DISPLAY "6. Inventory Aging Report"
+           DISPLAY "7. Month-End Inventory Valuation Snapshot"
+           DISPLAY "8. Daily Sales Summary by Category"
+           DISPLAY "0. Back to Main Menu"
+           DISPLAY "Enter your choice (0-8):"
+           ACCEPT OPTION
+
+           PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+
+       PROCESS-OPTION.
+           IF OPTION = 1 THEN
+               DISPLAY "Perform <Stock Valuation Report> operation:"
+               CALL "stock-valuation-report"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 2 THEN
+               DISPLAY "Perform <Low Stock Alert Report> operation:"
+               CALL "low-stock-report"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 3 THEN
+               DISPLAY "Perform <Best-Selling Products> operation:"
+               CALL "best-selling-report"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 4 THEN
+               DISPLAY "Perform <Export to CSV> operation:"
+               CALL "export-csv"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 5 THEN
+               DISPLAY "Perform <Printable Stock Listing> operation:"
+               CALL "printable-stock-listing"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 6 THEN
+               DISPLAY "Perform <Inventory Aging Report> operation:"
+               CALL "inventory-aging-report"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 7 THEN
+               DISPLAY "Perform <Valuation Snapshot> operation:"
+               CALL "month-end-valuation-snapshot"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 8 THEN
+               DISPLAY "Perform <Daily Sales Summary> operation:"
+               CALL "daily-sales-summary"
+               DISPLAY "Returning to the Reports Generation Menu..."
+               PERFORM REPORTS-MENU
+           ELSE IF OPTION = 0 THEN
+               GOBACK
+           ELSE
+               DISPLAY
+               "Invalid option. Please enter a valid choice (0-8):"
+               MOVE "Invalid reports menu option entered."
+                   TO LOG-MESSAGE-FIELD
+               CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+                   LOG-MESSAGE-FIELD
+               PERFORM REPORTS-MENU.
