@@ -0,0 +1,2 @@
+       FD  EXCEPTION-LOG-FILE.
+       01  EXCEPTION-LOG-RECORD PIC X(132).
