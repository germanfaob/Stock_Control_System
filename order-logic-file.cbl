@@ -0,0 +1,12 @@
+       FD  ORDERS-FILE.
+       01  ORDER-REGISTRATION.
+           05  ORDER-ID              PIC 9(6).
+           05  ORDER-CUSTOMER-ID     PIC 9(6).
+           05  ORDER-CUSTOMER-NAME   PIC X(50).
+           05  ORDER-DATE.
+               10  ORDER-DATE-CENTURY    PIC 9(2).
+               10  ORDER-DATE-YEAR       PIC 9(2).
+               10  ORDER-DATE-MONTH      PIC 9(2).
+               10  ORDER-DATE-DAY        PIC 9(2).
+           05  ORDER-DATE-NUMERIC REDEFINES ORDER-DATE PIC 9(8).
+           05  ORDER-STATUS          PIC X(25).
