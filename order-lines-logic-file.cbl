@@ -0,0 +1,10 @@
+       FD  ORDER-LINES-FILE.
+       01  ORDER-LINE-REGISTRATION.
+           05  ORDER-LINE-KEY.
+               10  LINE-ORDER-ID     PIC 9(6).
+               10  LINE-NUMBER       PIC 9(3).
+           05  LINE-PRODUCT-ID       PIC X(15).
+           05  LINE-PRODUCT-NAME     PIC X(40).
+           05  QUANTITY              PIC 9(3).
+           05  PRICE                 PIC 9(6)V99.
+           05  LINE-DISCOUNT-PERCENT PIC 9(3).
