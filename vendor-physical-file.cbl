@@ -0,0 +1,4 @@
+       SELECT VENDORS-FILE ASSIGN TO "VENDORS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VENDOR-ID.
