@@ -0,0 +1,2 @@
+       FD  VALUATION-ARCHIVE-FILE.
+       01  VALUATION-ARCHIVE-LINE PIC X(132).
