@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. update-order-status.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  RECORD-FOUND PIC X.
+       77  STATUS-CHOICE PIC 9.
+       77  OLD-ORDER-STATUS PIC X(25).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  AUDIT-ORDER-ID PIC X(15).
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "UPDATE-ORDER-STATUS".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O ORDERS-FILE.
+       PERFORM GET-ORDER-RECORD.
+       PERFORM UPDATE-STATUS-RECORDS
+       UNTIL ORDER-ID = ZEROES.
+       CLOSE ORDERS-FILE.
+       GOBACK.
+
+       GET-ORDER-RECORD.
+       PERFORM INITIALIZE-ORDER-RECORD.
+       PERFORM INSERT-ORDER-ID.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-ORDER-RECORD
+       UNTIL RECORD-FOUND = "S" OR ORDER-ID = ZEROES.
+
+       INITIALIZE-ORDER-RECORD.
+       MOVE SPACE TO ORDER-REGISTRATION.
+       MOVE ZEROES TO ORDER-ID.
+
+       INSERT-ORDER-ID.
+       DISPLAY " ".
+       DISPLAY "Enter an order id to update its status.".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT ORDER-ID.
+
+       FIND-ORDER-RECORD.
+       PERFORM READ-ORDER-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No order found with that id."
+       PERFORM INSERT-ORDER-ID.
+
+       READ-ORDER-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ ORDERS-FILE RECORD WITH LOCK
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       UPDATE-STATUS-RECORDS.
+       DISPLAY " ".
+       DISPLAY "Order " ORDER-ID " current status: " ORDER-STATUS.
+       IF ORDER-STATUS = "Delivered" OR ORDER-STATUS = "Cancelled"
+           DISPLAY "This order is already final and cannot be "
+           "updated further."
+       ELSE
+           MOVE ORDER-STATUS TO OLD-ORDER-STATUS
+           PERFORM SHOW-ALLOWED-CHOICES
+           PERFORM APPLY-STATUS-CHOICE
+       END-IF.
+       PERFORM GET-ORDER-RECORD.
+
+       SHOW-ALLOWED-CHOICES.
+       DISPLAY "Select the new status:".
+       IF ORDER-STATUS = "Pending"
+           DISPLAY "1. Shipped"
+           DISPLAY "2. Cancelled"
+       ELSE IF ORDER-STATUS = "Shipped"
+           DISPLAY "1. Delivered"
+           DISPLAY "2. Cancelled".
+       DISPLAY "Enter your choice: ".
+       ACCEPT STATUS-CHOICE.
+
+       APPLY-STATUS-CHOICE.
+       IF ORDER-STATUS = "Pending" AND STATUS-CHOICE = 1
+           MOVE "Shipped" TO ORDER-STATUS
+           PERFORM REWRITE-ORDER-RECORD
+       ELSE IF ORDER-STATUS = "Pending" AND STATUS-CHOICE = 2
+           MOVE "Cancelled" TO ORDER-STATUS
+           PERFORM REWRITE-ORDER-RECORD
+       ELSE IF ORDER-STATUS = "Shipped" AND STATUS-CHOICE = 1
+           MOVE "Delivered" TO ORDER-STATUS
+           PERFORM REWRITE-ORDER-RECORD
+       ELSE IF ORDER-STATUS = "Shipped" AND STATUS-CHOICE = 2
+           MOVE "Cancelled" TO ORDER-STATUS
+           PERFORM REWRITE-ORDER-RECORD
+       ELSE
+           DISPLAY "Invalid choice. Status left unchanged.".
+
+       REWRITE-ORDER-RECORD.
+       REWRITE ORDER-REGISTRATION
+           INVALID KEY
+             DISPLAY "Error updating order record.".
+       PERFORM LOG-STATUS-AUDIT.
+
+       LOG-STATUS-AUDIT.
+       MOVE ORDER-ID TO AUDIT-ORDER-ID.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "STATUS=" DELIMITED BY SIZE
+           OLD-ORDER-STATUS DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "STATUS=" DELIMITED BY SIZE
+           ORDER-STATUS DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD AUDIT-ORDER-ID
+           AUDIT-BEFORE AUDIT-AFTER.
