@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. search-stock.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  SEARCH-MODE PIC 9.
+       01  SEARCH-ID-FIELD PIC X(15).
+       01  SEARCH-NAME PIC X(30).
+       01  SEARCH-BRAND PIC X(20).
+       01  SEARCH-CATEGORY PIC X(20).
+       01  SEARCH-PRICE-LOW PIC 9(6)V99.
+       01  SEARCH-PRICE-HIGH PIC 9(6)V99.
+       01  PRICE-ENTRY PIC 9(6).99.
+       01  MATCH-COUNT PIC 9(5) VALUE 0.
+       01  TRIM-TEXT PIC X(30).
+       01  TRIM-LENGTH PIC 9(3).
+       01  MATCH-TALLY PIC 9(3).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM GET-SEARCH-CRITERIA.
+       OPEN I-O PRODUCTS-FILE.
+       DISPLAY " ".
+       DISPLAY "=================== SEARCH RESULTS =================".
+       PERFORM READ-PRODUCT UNTIL END-OF-FILE = 1.
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Matches found: " MATCH-COUNT.
+       CLOSE PRODUCTS-FILE.
+       GOBACK.
+
+       GET-SEARCH-CRITERIA.
+       DISPLAY "Search Stock"
+       DISPLAY "1. By product id"
+       DISPLAY "2. By product name"
+       DISPLAY "3. By brand"
+       DISPLAY "4. By category"
+       DISPLAY "5. By price range"
+       DISPLAY "Enter your choice (1-5):"
+       ACCEPT SEARCH-MODE.
+
+       IF SEARCH-MODE = 1
+           DISPLAY "Enter the product id: "
+           ACCEPT SEARCH-ID-FIELD
+       ELSE IF SEARCH-MODE = 2
+           DISPLAY "Enter the product name (or part of it): "
+           ACCEPT SEARCH-NAME
+       ELSE IF SEARCH-MODE = 3
+           DISPLAY "Enter the brand (or part of it): "
+           ACCEPT SEARCH-BRAND
+       ELSE IF SEARCH-MODE = 4
+           DISPLAY "Enter the category (or part of it): "
+           ACCEPT SEARCH-CATEGORY
+       ELSE IF SEARCH-MODE = 5
+           DISPLAY "Enter the minimum price (e.g. 19.99): "
+           ACCEPT PRICE-ENTRY
+           MOVE PRICE-ENTRY TO SEARCH-PRICE-LOW
+           DISPLAY "Enter the maximum price (e.g. 19.99): "
+           ACCEPT PRICE-ENTRY
+           MOVE PRICE-ENTRY TO SEARCH-PRICE-HIGH.
+
+       READ-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+
+       IF END-OF-FILE = 0
+           PERFORM CHECK-MATCH
+       END-IF.
+
+       CHECK-MATCH.
+       IF SEARCH-MODE = 1 AND PRODUCT-ID = SEARCH-ID-FIELD
+           PERFORM SHOW-MATCH
+       ELSE IF SEARCH-MODE = 2
+           PERFORM CHECK-NAME-MATCH
+       ELSE IF SEARCH-MODE = 3
+           PERFORM CHECK-BRAND-MATCH
+       ELSE IF SEARCH-MODE = 4
+           PERFORM CHECK-CATEGORY-MATCH
+       ELSE IF SEARCH-MODE = 5
+               AND PRODUCT-PRICE >= SEARCH-PRICE-LOW
+               AND PRODUCT-PRICE <= SEARCH-PRICE-HIGH
+           PERFORM SHOW-MATCH.
+
+      *A search value shorter than its field, so this looks for the
+      *typed text anywhere inside the stored field instead of
+      *requiring an exact whole-field match.
+       CHECK-NAME-MATCH.
+       MOVE SEARCH-NAME TO TRIM-TEXT.
+       PERFORM COMPUTE-TRIM-LENGTH.
+       IF TRIM-LENGTH > 0
+           MOVE 0 TO MATCH-TALLY
+           INSPECT PRODUCT-NAME TALLYING MATCH-TALLY
+               FOR ALL TRIM-TEXT (1:TRIM-LENGTH)
+           IF MATCH-TALLY > 0
+               PERFORM SHOW-MATCH
+           END-IF
+       END-IF.
+
+       CHECK-BRAND-MATCH.
+       MOVE SEARCH-BRAND TO TRIM-TEXT.
+       PERFORM COMPUTE-TRIM-LENGTH.
+       IF TRIM-LENGTH > 0
+           MOVE 0 TO MATCH-TALLY
+           INSPECT PRODUCT-BRAND TALLYING MATCH-TALLY
+               FOR ALL TRIM-TEXT (1:TRIM-LENGTH)
+           IF MATCH-TALLY > 0
+               PERFORM SHOW-MATCH
+           END-IF
+       END-IF.
+
+       CHECK-CATEGORY-MATCH.
+       MOVE SEARCH-CATEGORY TO TRIM-TEXT.
+       PERFORM COMPUTE-TRIM-LENGTH.
+       IF TRIM-LENGTH > 0
+           MOVE 0 TO MATCH-TALLY
+           INSPECT PRODUCT-CATEGORY TALLYING MATCH-TALLY
+               FOR ALL TRIM-TEXT (1:TRIM-LENGTH)
+           IF MATCH-TALLY > 0
+               PERFORM SHOW-MATCH
+           END-IF
+       END-IF.
+
+       COMPUTE-TRIM-LENGTH.
+       MOVE 30 TO TRIM-LENGTH.
+       PERFORM SHRINK-TRIM-LENGTH
+           UNTIL TRIM-LENGTH = 0
+           OR TRIM-TEXT (TRIM-LENGTH:1) NOT = SPACE.
+
+       SHRINK-TRIM-LENGTH.
+       SUBTRACT 1 FROM TRIM-LENGTH.
+
+       SHOW-MATCH.
+       ADD 1 TO MATCH-COUNT.
+       DISPLAY "ID: " PRODUCT-ID
+       " Name: " PRODUCT-NAME
+       " Brand: " PRODUCT-BRAND
+       " Category: " PRODUCT-CATEGORY
+       " Price: " PRODUCT-PRICE
+       " Quantity: " PRODUCT-QUANTITY.
