@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. best-selling-report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-lines-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  PRODUCT-COUNT PIC 9(3) VALUE 0.
+       01  PRODUCT-TABLE.
+           05  PRODUCT-ENTRY OCCURS 200 TIMES.
+               10  TOTAL-PRODUCT-ID    PIC X(15).
+               10  TOTAL-PRODUCT-NAME  PIC X(40).
+               10  TOTAL-QUANTITY-SOLD PIC 9(9).
+       01  SEARCH-IDX PIC 9(3).
+       01  FOUND-PRODUCT PIC X.
+       01  RANKED-COUNT PIC 9(3) VALUE 0.
+       01  BEST-IDX PIC 9(3).
+       01  PICK-IDX PIC 9(3).
+       01  MARKED-TABLE.
+           05  MARKED-ENTRY OCCURS 200 TIMES PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O ORDER-LINES-FILE.
+       PERFORM READ-ORDER-LINE UNTIL END-OF-FILE = 1.
+       CLOSE ORDER-LINES-FILE.
+       PERFORM PRINT-REPORT.
+       GOBACK.
+
+       READ-ORDER-LINE.
+       READ ORDER-LINES-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+
+       IF END-OF-FILE = 0
+           PERFORM ADD-TO-PRODUCT-TOTAL
+       END-IF.
+
+       ADD-TO-PRODUCT-TOTAL.
+       MOVE "N" TO FOUND-PRODUCT.
+       MOVE 1 TO SEARCH-IDX.
+       PERFORM FIND-PRODUCT-ROW
+           UNTIL FOUND-PRODUCT = "Y" OR SEARCH-IDX > PRODUCT-COUNT.
+       IF FOUND-PRODUCT = "N" AND PRODUCT-COUNT < 200
+           ADD 1 TO PRODUCT-COUNT
+           MOVE PRODUCT-COUNT TO SEARCH-IDX
+           MOVE LINE-PRODUCT-ID TO TOTAL-PRODUCT-ID (SEARCH-IDX)
+           MOVE LINE-PRODUCT-NAME TO TOTAL-PRODUCT-NAME (SEARCH-IDX)
+           MOVE 0 TO TOTAL-QUANTITY-SOLD (SEARCH-IDX)
+           MOVE " " TO MARKED-ENTRY (SEARCH-IDX).
+       ADD QUANTITY TO TOTAL-QUANTITY-SOLD (SEARCH-IDX).
+
+       FIND-PRODUCT-ROW.
+       IF TOTAL-PRODUCT-ID (SEARCH-IDX) = LINE-PRODUCT-ID
+           MOVE "Y" TO FOUND-PRODUCT
+       ELSE
+           ADD 1 TO SEARCH-IDX.
+
+       PRINT-REPORT.
+       DISPLAY " ".
+       DISPLAY "============ BEST-SELLING PRODUCTS REPORT ============".
+       MOVE 0 TO RANKED-COUNT.
+       PERFORM PRINT-NEXT-RANKED-LINE
+           UNTIL RANKED-COUNT >= PRODUCT-COUNT.
+       DISPLAY "===================================================".
+
+       PRINT-NEXT-RANKED-LINE.
+       PERFORM FIND-HIGHEST-UNMARKED.
+       DISPLAY "Id: " TOTAL-PRODUCT-ID (BEST-IDX)
+       " Name: " TOTAL-PRODUCT-NAME (BEST-IDX)
+       " Units sold: " TOTAL-QUANTITY-SOLD (BEST-IDX).
+       MOVE "X" TO MARKED-ENTRY (BEST-IDX).
+       ADD 1 TO RANKED-COUNT.
+
+       FIND-HIGHEST-UNMARKED.
+       MOVE 0 TO BEST-IDX.
+       MOVE 1 TO PICK-IDX.
+       PERFORM CHECK-CANDIDATE-ROW
+           UNTIL PICK-IDX > PRODUCT-COUNT.
+
+       CHECK-CANDIDATE-ROW.
+       IF MARKED-ENTRY (PICK-IDX) NOT = "X"
+           IF BEST-IDX = 0
+               MOVE PICK-IDX TO BEST-IDX
+           ELSE
+               IF TOTAL-QUANTITY-SOLD (PICK-IDX) >
+                  TOTAL-QUANTITY-SOLD (BEST-IDX)
+                   MOVE PICK-IDX TO BEST-IDX
+               END-IF
+           END-IF
+       END-IF.
+       ADD 1 TO PICK-IDX.
