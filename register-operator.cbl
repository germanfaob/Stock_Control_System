@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. register-operator.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "operator-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with operator fields.
+       COPY "operator-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  RECORD-FOUND PIC X.
+       77  END-OF-FILE PIC 9.
+       77  ROLE-CHOICE PIC X.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "REGISTER-OPERATOR".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O OPERATORS-FILE.
+       PERFORM OPERATOR-MENU.
+       PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+       CLOSE OPERATORS-FILE.
+       GOBACK.
+
+       OPERATOR-MENU.
+       DISPLAY " ".
+       DISPLAY "Operator Maintenance Menu"
+       DISPLAY "1. Register new operator"
+       DISPLAY "2. List operators"
+       DISPLAY "0. Back"
+       DISPLAY "Enter your choice (0-2):"
+       ACCEPT OPTION.
+
+       PROCESS-OPTION.
+       IF OPTION = 1 THEN
+           PERFORM ADD-OPERATOR
+           PERFORM OPERATOR-MENU
+       ELSE IF OPTION = 2 THEN
+           PERFORM LIST-OPERATORS
+           PERFORM OPERATOR-MENU
+       ELSE IF OPTION = 0 THEN
+           CONTINUE
+       ELSE
+           DISPLAY "Invalid option. Please enter a valid choice (0-2):"
+           MOVE "Invalid operator menu option entered."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+           PERFORM OPERATOR-MENU.
+
+       ADD-OPERATOR.
+       MOVE SPACE TO OPERATOR-REGISTRATION.
+       DISPLAY "Enter the operator id: ".
+       ACCEPT OPERATOR-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ OPERATORS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           DISPLAY "An operator with that id already exists."
+       ELSE
+           DISPLAY "Enter the operator name: ".
+           ACCEPT OPERATOR-NAME.
+           DISPLAY "Enter a password: ".
+           ACCEPT OPERATOR-PASSWORD.
+           DISPLAY "Role - (A)dministrator or (C)lerk: ".
+           ACCEPT ROLE-CHOICE.
+           IF ROLE-CHOICE = "A" OR ROLE-CHOICE = "a"
+               MOVE "A" TO OPERATOR-ROLE
+           ELSE
+               MOVE "C" TO OPERATOR-ROLE
+           END-IF
+           WRITE OPERATOR-REGISTRATION
+               INVALID KEY
+                   DISPLAY "Error writing operator record.".
+
+       LIST-OPERATORS.
+       CLOSE OPERATORS-FILE.
+       OPEN I-O OPERATORS-FILE.
+       MOVE 0 TO END-OF-FILE.
+       PERFORM SHOW-NEXT-OPERATOR UNTIL END-OF-FILE = 1.
+
+       SHOW-NEXT-OPERATOR.
+       READ OPERATORS-FILE NEXT RECORD
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           DISPLAY "Operator: " OPERATOR-ID
+           " Name: " OPERATOR-NAME " Role: " OPERATOR-ROLE.
