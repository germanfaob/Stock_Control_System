@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. log-audit.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "audit-log-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "audit-log-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "session-data.cbl".
+       77  LOG-DATE PIC 9(8).
+       77  LOG-TIME PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LOG-PROGRAM-NAME PIC X(20).
+       01  LOG-RECORD-ID PIC X(15).
+       01  LOG-BEFORE-VALUE PIC X(40).
+       01  LOG-AFTER-VALUE PIC X(40).
+
+       PROCEDURE DIVISION USING LOG-PROGRAM-NAME LOG-RECORD-ID
+           LOG-BEFORE-VALUE LOG-AFTER-VALUE.
+       PROGRAM-BEGIN.
+       OPEN EXTEND AUDIT-LOG-FILE.
+       ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+       ACCEPT LOG-TIME FROM TIME.
+       MOVE SPACE TO AUDIT-LOG-RECORD.
+       STRING LOG-DATE DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           LOG-TIME DELIMITED BY SIZE
+           " OP=" DELIMITED BY SIZE
+           SESSION-OPERATOR-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           LOG-PROGRAM-NAME DELIMITED BY SIZE
+           " ID=" DELIMITED BY SIZE
+           LOG-RECORD-ID DELIMITED BY SIZE
+           " BEFORE=" DELIMITED BY SIZE
+           LOG-BEFORE-VALUE DELIMITED BY SIZE
+           " AFTER=" DELIMITED BY SIZE
+           LOG-AFTER-VALUE DELIMITED BY SIZE
+           INTO AUDIT-LOG-RECORD.
+       WRITE AUDIT-LOG-RECORD.
+       CLOSE AUDIT-LOG-FILE.
+       GOBACK.
