@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. entry-exit-registration.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+       COPY "movement-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+      * Logic file with movement fields.
+       COPY "movement-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  OPTION PIC 9.
+       77  RECORD-FOUND PIC X.
+       77  PRODUCT-ID-FIELD PIC X(15).
+       77  MOVEMENT-QTY-FIELD PIC 9(5).
+       77  END-OF-FILE PIC 9 VALUE 0.
+       77  HISTORY-PRODUCT-ID PIC X(15).
+       77  OLD-QUANTITY PIC 9(5).
+       77  AUDIT-BEFORE PIC X(40).
+       77  AUDIT-AFTER PIC X(40).
+       77  MOVEMENT-WRITE-OK PIC X.
+       77  LOG-PROGRAM-NAME-FIELD PIC X(20)
+           VALUE "ENTRY-EXIT-REGISTRATION".
+       77  LOG-MESSAGE-FIELD PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       OPEN I-O MOVEMENTS-FILE.
+       PERFORM ENTRY-EXIT-MENU.
+       PERFORM PROCESS-OPTION UNTIL OPTION = 0.
+       CLOSE PRODUCTS-FILE.
+       CLOSE MOVEMENTS-FILE.
+       GOBACK.
+
+       ENTRY-EXIT-MENU.
+       DISPLAY "Entry and Exit Registration Menu"
+       DISPLAY "1. Register goods entry (receipt)"
+       DISPLAY "2. Register goods exit (issue)"
+       DISPLAY "3. View movement history for a product"
+       DISPLAY "0. Back to Main Menu"
+       DISPLAY "Enter your choice (0-3):"
+       ACCEPT OPTION.
+
+       PROCESS-OPTION.
+       IF OPTION = 1 THEN
+           PERFORM REGISTER-MOVEMENT-ENTRY
+           PERFORM ENTRY-EXIT-MENU
+       ELSE IF OPTION = 2 THEN
+           PERFORM REGISTER-MOVEMENT-EXIT
+           PERFORM ENTRY-EXIT-MENU
+       ELSE IF OPTION = 3 THEN
+           PERFORM SHOW-MOVEMENT-HISTORY
+           PERFORM ENTRY-EXIT-MENU
+       ELSE IF OPTION = 0 THEN
+           CONTINUE
+       ELSE
+           DISPLAY
+           "Invalid option. Please enter a valid choice (0-3):"
+           MOVE "Invalid entry/exit menu option entered."
+               TO LOG-MESSAGE-FIELD
+           CALL "log-exception" USING LOG-PROGRAM-NAME-FIELD
+               LOG-MESSAGE-FIELD
+           PERFORM ENTRY-EXIT-MENU.
+
+       REGISTER-MOVEMENT-ENTRY.
+       PERFORM GET-MOVEMENT-FIELDS.
+       IF RECORD-FOUND = "S"
+           MOVE "E" TO MOVEMENT-TYPE
+           PERFORM WRITE-MOVEMENT-RECORD-WITH-RETRY
+           IF MOVEMENT-WRITE-OK = "Y"
+               MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+               ADD MOVEMENT-QUANTITY TO PRODUCT-QUANTITY
+               PERFORM REWRITE-PRODUCT-RECORD
+               PERFORM LOG-QUANTITY-CHANGE
+           END-IF
+       END-IF.
+
+       REGISTER-MOVEMENT-EXIT.
+       PERFORM GET-MOVEMENT-FIELDS.
+       IF RECORD-FOUND = "S"
+           IF MOVEMENT-QUANTITY > PRODUCT-QUANTITY
+               DISPLAY
+               "Exit quantity exceeds the quantity on hand. Rejected."
+           ELSE
+               MOVE "X" TO MOVEMENT-TYPE
+               PERFORM WRITE-MOVEMENT-RECORD-WITH-RETRY
+               IF MOVEMENT-WRITE-OK = "Y"
+                   MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+                   SUBTRACT MOVEMENT-QUANTITY FROM PRODUCT-QUANTITY
+                   PERFORM REWRITE-PRODUCT-RECORD
+                   PERFORM LOG-QUANTITY-CHANGE
+               END-IF
+           END-IF
+       END-IF.
+
+       GET-MOVEMENT-FIELDS.
+       MOVE SPACE TO MOVEMENT-REGISTRATION.
+       DISPLAY "Enter the movement id: ".
+       ACCEPT MOVEMENT-ID.
+       DISPLAY "Enter the product id: ".
+       ACCEPT PRODUCT-ID-FIELD.
+       MOVE PRODUCT-ID-FIELD TO MOVEMENT-PRODUCT-ID.
+       MOVE PRODUCT-ID-FIELD TO PRODUCT-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+           INVALID KEY
+               DISPLAY "No product found with that id."
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "S"
+           DISPLAY "Enter the quantity: "
+           ACCEPT MOVEMENT-QTY-FIELD
+           MOVE MOVEMENT-QTY-FIELD TO MOVEMENT-QUANTITY
+           DISPLAY "Enter the movement date (YYYY-MM-DD): "
+           ACCEPT MOVEMENT-DATE
+           DISPLAY "Enter the reference document: "
+           ACCEPT MOVEMENT-REFERENCE
+           DISPLAY "Enter the reason code: "
+           ACCEPT MOVEMENT-REASON
+       END-IF.
+
+       REWRITE-PRODUCT-RECORD.
+       ACCEPT PRODUCT-LAST-UPDATED-DATE FROM DATE YYYYMMDD.
+       REWRITE PRODUCT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error updating product record.".
+
+       LOG-QUANTITY-CHANGE.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           PRODUCT-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
+
+       WRITE-MOVEMENT-RECORD-WITH-RETRY.
+       MOVE "N" TO MOVEMENT-WRITE-OK.
+       PERFORM WRITE-MOVEMENT-RECORD UNTIL MOVEMENT-WRITE-OK = "Y".
+
+       WRITE-MOVEMENT-RECORD.
+       WRITE MOVEMENT-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing movement record. Duplicate id?"
+               DISPLAY "Enter a different movement id: "
+               ACCEPT MOVEMENT-ID
+       NOT INVALID KEY
+           MOVE "Y" TO MOVEMENT-WRITE-OK
+       END-WRITE.
+
+       SHOW-MOVEMENT-HISTORY.
+       DISPLAY "Enter the product id to show history for: ".
+       ACCEPT PRODUCT-ID-FIELD.
+       MOVE PRODUCT-ID-FIELD TO HISTORY-PRODUCT-ID.
+       MOVE 0 TO END-OF-FILE.
+       MOVE 0 TO MOVEMENT-ID.
+       PERFORM HISTORY-CLOSE-AND-REOPEN.
+       PERFORM SHOW-NEXT-MOVEMENT UNTIL END-OF-FILE = 1.
+
+       HISTORY-CLOSE-AND-REOPEN.
+       CLOSE MOVEMENTS-FILE.
+       OPEN I-O MOVEMENTS-FILE.
+
+       SHOW-NEXT-MOVEMENT.
+       READ MOVEMENTS-FILE NEXT RECORD
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           IF MOVEMENT-PRODUCT-ID = HISTORY-PRODUCT-ID
+               DISPLAY "Movement: " MOVEMENT-ID
+               " Type: " MOVEMENT-TYPE
+               " Qty: " MOVEMENT-QUANTITY
+               " Date: " MOVEMENT-DATE
+               " Ref: " MOVEMENT-REFERENCE
+               " Reason: " MOVEMENT-REASON.
