@@ -0,0 +1,6 @@
+       FD  CUSTOMERS-FILE.
+       01  CUSTOMER-REGISTRATION.
+           05  CUSTOMER-ID          PIC 9(6).
+           05  CUSTOMER-FULL-NAME   PIC X(50).
+           05  CUSTOMER-PHONE       PIC X(15).
+           05  CUSTOMER-EMAIL       PIC X(40).
