@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. update-stock.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 RECORD-FOUND PIC X.
+       77 PRODUCT-ID-FIELD PIC X(15).
+       77 NEW-QUANTITY PIC 9(5).
+       77 OLD-QUANTITY PIC 9(5).
+       77 YES-NO PIC X.
+       77 AUDIT-BEFORE PIC X(40).
+       77 AUDIT-AFTER PIC X(40).
+       77 LOG-PROGRAM-NAME-FIELD PIC X(20)
+          VALUE "UPDATE-STOCK".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM GET-PRODUCT-RECORD.
+       PERFORM UPDATE-RECORDS
+       UNTIL PRODUCT-ID = "0".
+       CLOSE PRODUCTS-FILE.
+       GOBACK.
+
+       GET-PRODUCT-RECORD.
+       PERFORM INITIALIZE-PRODUCT-RECORD.
+       PERFORM INSERT-ID-PRODUCT.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-PRODUCT-RECORD
+       UNTIL RECORD-FOUND = "S" OR PRODUCT-ID = "0".
+
+       INITIALIZE-PRODUCT-RECORD.
+       MOVE SPACE TO PRODUCT-REGISTRATION.
+       MOVE "0" TO PRODUCT-ID.
+
+       INSERT-ID-PRODUCT.
+       DISPLAY " ".
+       DISPLAY "Enter a product id to update the stock count.".
+       DISPLAY "Enter a product id (letters and digits allowed)".
+       DISPLAY "Enter 0 to exit."
+       ACCEPT PRODUCT-ID-FIELD.
+       MOVE PRODUCT-ID-FIELD TO PRODUCT-ID.
+
+       FIND-PRODUCT-RECORD.
+       PERFORM READ-PRODUCT-ID.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No record found with that id."
+       PERFORM INSERT-ID-PRODUCT.
+
+       READ-PRODUCT-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ PRODUCTS-FILE RECORD WITH LOCK
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       UPDATE-RECORDS.
+       PERFORM SHOW-ALL-FIELDS.
+       PERFORM ASK-NEW-QUANTITY.
+       DISPLAY "Apply this new quantity (Y/N)?".
+       ACCEPT YES-NO.
+       IF YES-NO = "Y" OR YES-NO = "y"
+           MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
+           MOVE NEW-QUANTITY TO PRODUCT-QUANTITY
+           ACCEPT PRODUCT-LAST-UPDATED-DATE FROM DATE YYYYMMDD
+           PERFORM REWRITE-RECORD
+           PERFORM LOG-QUANTITY-CHANGE.
+       PERFORM GET-PRODUCT-RECORD.
+
+       ASK-NEW-QUANTITY.
+       DISPLAY "Enter the new quantity on hand: ".
+       ACCEPT NEW-QUANTITY.
+       IF NEW-QUANTITY = ZEROES
+           DISPLAY "Quantity cannot be zero or blank. Please "
+           "re-enter."
+           PERFORM ASK-NEW-QUANTITY
+       END-IF.
+
+       SHOW-ALL-FIELDS.
+       DISPLAY " ".
+       DISPLAY "ID: " PRODUCT-ID.
+       DISPLAY "Name: " PRODUCT-NAME.
+       DISPLAY "Brand: " PRODUCT-BRAND.
+       DISPLAY "Category: " PRODUCT-CATEGORY.
+       DISPLAY "Price: " PRODUCT-PRICE.
+       DISPLAY "Quantity on hand: " PRODUCT-QUANTITY.
+       DISPLAY " ".
+
+       REWRITE-RECORD.
+       REWRITE PRODUCT-REGISTRATION
+           INVALID KEY
+             DISPLAY "Error updating product record.".
+
+       LOG-QUANTITY-CHANGE.
+       MOVE SPACE TO AUDIT-BEFORE.
+       MOVE SPACE TO AUDIT-AFTER.
+       STRING "QTY=" DELIMITED BY SIZE
+           OLD-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-BEFORE.
+       STRING "QTY=" DELIMITED BY SIZE
+           NEW-QUANTITY DELIMITED BY SIZE
+           INTO AUDIT-AFTER.
+       CALL "log-audit" USING LOG-PROGRAM-NAME-FIELD PRODUCT-ID
+           AUDIT-BEFORE AUDIT-AFTER.
