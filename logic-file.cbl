@@ -0,0 +1,18 @@
+       FD  PRODUCTS-FILE.
+       01  PRODUCT-REGISTRATION.
+           05  PRODUCT-ID            PIC X(15).
+           05  PRODUCT-NAME          PIC X(30).
+           05  PRODUCT-BRAND         PIC X(20).
+           05  PRODUCT-CATEGORY      PIC X(20).
+           05  PRODUCT-PRICE         PIC 9(6)V99.
+           05  PRODUCT-QUANTITY      PIC 9(5).
+           05  PRODUCT-REORDER-POINT PIC 9(5).
+           05  PRODUCT-VENDOR-ID     PIC 9(5).
+           05  PRODUCT-MIN-ORDER-QTY PIC 9(5).
+           05  PRODUCT-MAX-ORDER-QTY PIC 9(5).
+           05  PRODUCT-LEAD-TIME-DAYS PIC 9(3).
+           05  PRODUCT-SAFETY-STOCK  PIC 9(5).
+           05  PRODUCT-ACTIVE-FLAG   PIC X.
+               88  PRODUCT-IS-ACTIVE   VALUE "Y".
+               88  PRODUCT-IS-INACTIVE VALUE "N".
+           05  PRODUCT-LAST-UPDATED-DATE PIC 9(8).
