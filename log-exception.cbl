@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. log-exception.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in sequential mode.
+       FILE-CONTROL.
+       COPY "exception-log-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with the exception log record.
+       COPY "exception-log-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+      * Shared session data, so the log shows which operator was
+      * logged in when the input was rejected.
+       COPY "session-data.cbl".
+       77  LOG-DATE PIC 9(8).
+       77  LOG-TIME PIC 9(8).
+
+       LINKAGE SECTION.
+      * Name of the calling program and a short description of the
+      * input that was rejected. Every program that turns away bad
+      * operator input logs it here instead of just discarding it.
+       01  LOG-PROGRAM-NAME PIC X(20).
+       01  LOG-MESSAGE PIC X(80).
+
+       PROCEDURE DIVISION USING LOG-PROGRAM-NAME LOG-MESSAGE.
+       PROGRAM-BEGIN.
+       OPEN EXTEND EXCEPTION-LOG-FILE.
+       ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+       ACCEPT LOG-TIME FROM TIME.
+       MOVE SPACE TO EXCEPTION-LOG-RECORD.
+       STRING LOG-DATE DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           LOG-TIME DELIMITED BY SIZE
+           " OP=" DELIMITED BY SIZE
+           SESSION-OPERATOR-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           LOG-PROGRAM-NAME DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           LOG-MESSAGE DELIMITED BY SIZE
+           INTO EXCEPTION-LOG-RECORD.
+       WRITE EXCEPTION-LOG-RECORD.
+       CLOSE EXCEPTION-LOG-FILE.
+       GOBACK.
