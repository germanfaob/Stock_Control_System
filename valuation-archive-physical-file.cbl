@@ -0,0 +1,2 @@
+           SELECT VALUATION-ARCHIVE-FILE ASSIGN TO "VALUATION.SNP"
+               ORGANIZATION IS LINE SEQUENTIAL.
