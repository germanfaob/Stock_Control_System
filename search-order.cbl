@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. search-order.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical files in dynamic mode.
+       FILE-CONTROL.
+       COPY "order-physical-file.cbl".
+       COPY "order-lines-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with order header fields.
+       COPY "order-logic-file.cbl".
+      * Logic file with order line fields.
+       COPY "order-lines-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LINES-END-OF-FILE PIC 9 VALUE 0.
+       01  SEARCH-MODE PIC 9.
+       01  SEARCH-ID-ENTRY PIC Z(6).
+       01  SEARCH-ID-FIELD PIC 9(6).
+       01  SEARCH-CUSTOMER-NAME PIC X(50).
+       01  SEARCH-STATUS PIC X(25).
+       01  SEARCH-DATE-FROM PIC 9(8).
+       01  SEARCH-DATE-TO PIC 9(8).
+       01  SHOW-ORDER-ID PIC 9(6).
+       01  MATCH-COUNT PIC 9(5) VALUE 0.
+       01  TRIM-TEXT PIC X(50).
+       01  TRIM-LENGTH PIC 9(3).
+       01  MATCH-TALLY PIC 9(3).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       PERFORM GET-SEARCH-CRITERIA.
+       OPEN I-O ORDERS-FILE.
+       OPEN I-O ORDER-LINES-FILE.
+       DISPLAY " ".
+       DISPLAY "=================== SEARCH RESULTS =================".
+       PERFORM READ-ORDER UNTIL END-OF-FILE = 1.
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Matches found: " MATCH-COUNT.
+       CLOSE ORDERS-FILE.
+       CLOSE ORDER-LINES-FILE.
+       GOBACK.
+
+       GET-SEARCH-CRITERIA.
+       DISPLAY "Search Order"
+       DISPLAY "1. By order id"
+       DISPLAY "2. By customer name"
+       DISPLAY "3. By status"
+       DISPLAY "4. By order date range"
+       DISPLAY "Enter your choice (1-4):"
+       ACCEPT SEARCH-MODE.
+
+       IF SEARCH-MODE = 1
+           DISPLAY "Enter the order id: "
+           ACCEPT SEARCH-ID-ENTRY
+           MOVE SEARCH-ID-ENTRY TO SEARCH-ID-FIELD
+       ELSE IF SEARCH-MODE = 2
+           DISPLAY "Enter the customer name (or part of it): "
+           ACCEPT SEARCH-CUSTOMER-NAME
+       ELSE IF SEARCH-MODE = 3
+           DISPLAY "Enter the status (Pending/Shipped/Delivered/"
+           "Cancelled): "
+           ACCEPT SEARCH-STATUS
+       ELSE IF SEARCH-MODE = 4
+           DISPLAY "Enter the from date (YYYYMMDD): "
+           ACCEPT SEARCH-DATE-FROM
+           DISPLAY "Enter the to date (YYYYMMDD): "
+           ACCEPT SEARCH-DATE-TO.
+
+       READ-ORDER.
+       READ ORDERS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+
+       IF END-OF-FILE = 0
+           PERFORM CHECK-MATCH
+       END-IF.
+
+       CHECK-MATCH.
+       IF SEARCH-MODE = 1 AND ORDER-ID = SEARCH-ID-FIELD
+           PERFORM SHOW-MATCH
+       ELSE IF SEARCH-MODE = 2
+           PERFORM CHECK-CUSTOMER-NAME-MATCH
+       ELSE IF SEARCH-MODE = 3
+               AND ORDER-STATUS = SEARCH-STATUS
+           PERFORM SHOW-MATCH
+       ELSE IF SEARCH-MODE = 4
+               AND ORDER-DATE-NUMERIC >= SEARCH-DATE-FROM
+               AND ORDER-DATE-NUMERIC <= SEARCH-DATE-TO
+           PERFORM SHOW-MATCH.
+
+      *A search value shorter than the field, so this looks for the
+      *typed text anywhere inside the customer name instead of
+      *requiring an exact whole-field match.
+       CHECK-CUSTOMER-NAME-MATCH.
+       MOVE SEARCH-CUSTOMER-NAME TO TRIM-TEXT.
+       PERFORM COMPUTE-TRIM-LENGTH.
+       IF TRIM-LENGTH > 0
+           MOVE 0 TO MATCH-TALLY
+           INSPECT ORDER-CUSTOMER-NAME TALLYING MATCH-TALLY
+               FOR ALL TRIM-TEXT (1:TRIM-LENGTH)
+           IF MATCH-TALLY > 0
+               PERFORM SHOW-MATCH
+           END-IF
+       END-IF.
+
+       COMPUTE-TRIM-LENGTH.
+       MOVE 50 TO TRIM-LENGTH.
+       PERFORM SHRINK-TRIM-LENGTH
+           UNTIL TRIM-LENGTH = 0
+           OR TRIM-TEXT (TRIM-LENGTH:1) NOT = SPACE.
+
+       SHRINK-TRIM-LENGTH.
+       SUBTRACT 1 FROM TRIM-LENGTH.
+
+       SHOW-MATCH.
+       ADD 1 TO MATCH-COUNT.
+       DISPLAY "Id: " ORDER-ID
+       " Customer name: " ORDER-CUSTOMER-NAME
+       " Date: " ORDER-DATE.
+       DISPLAY "Status: " ORDER-STATUS.
+       MOVE ORDER-ID TO SHOW-ORDER-ID.
+       PERFORM SHOW-ORDER-LINES.
+       DISPLAY " ".
+
+       SHOW-ORDER-LINES.
+       MOVE SHOW-ORDER-ID TO LINE-ORDER-ID.
+       MOVE 0 TO LINE-NUMBER.
+       MOVE 0 TO LINES-END-OF-FILE.
+       START ORDER-LINES-FILE KEY IS >= ORDER-LINE-KEY
+           INVALID KEY MOVE 1 TO LINES-END-OF-FILE.
+       PERFORM SHOW-NEXT-ORDER-LINE
+           UNTIL LINES-END-OF-FILE = 1.
+
+       SHOW-NEXT-ORDER-LINE.
+       READ ORDER-LINES-FILE NEXT RECORD
+           AT END MOVE 1 TO LINES-END-OF-FILE
+       END-READ.
+       IF LINES-END-OF-FILE = 0
+           IF LINE-ORDER-ID = SHOW-ORDER-ID
+               DISPLAY
+               "  Line " LINE-NUMBER
+               " Id product: " LINE-PRODUCT-ID
+               " Product name: " LINE-PRODUCT-NAME
+               " Quantity: " QUANTITY
+               " Price: " PRICE
+               " Discount pct: " LINE-DISCOUNT-PERCENT
+           ELSE
+               MOVE 1 TO LINES-END-OF-FILE
+           END-IF
+       END-IF.
