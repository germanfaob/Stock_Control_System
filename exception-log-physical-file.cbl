@@ -0,0 +1,2 @@
+       SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCEPTION.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
