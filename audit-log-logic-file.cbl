@@ -0,0 +1,2 @@
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD PIC X(132).
