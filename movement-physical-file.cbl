@@ -0,0 +1,4 @@
+           SELECT MOVEMENTS-FILE ASSIGN TO "MOVEMENTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MOVEMENT-ID.
