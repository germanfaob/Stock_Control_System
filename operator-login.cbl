@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operator-login.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "operator-physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with operator fields.
+       COPY "operator-logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+      * Shared with every other program in the run so the menus
+      * that are called afterwards know who is logged in and with
+      * which role.
+       COPY "session-data.cbl".
+       77  LOGIN-ID PIC X(10).
+       77  LOGIN-PASSWORD PIC X(10).
+       77  RECORD-FOUND PIC X.
+       77  END-OF-FILE PIC 9.
+       77  FILE-IS-EMPTY PIC X.
+       77  ATTEMPT-COUNT PIC 9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O OPERATORS-FILE.
+       PERFORM CHECK-FILE-EMPTY.
+       IF FILE-IS-EMPTY = "Y"
+           PERFORM REGISTER-FIRST-ADMIN
+       END-IF.
+       MOVE "N" TO SESSION-LOGGED-IN.
+       MOVE 0 TO ATTEMPT-COUNT.
+       PERFORM LOGIN-ATTEMPT
+           UNTIL SESSION-IS-ACTIVE OR ATTEMPT-COUNT = 3.
+       CLOSE OPERATORS-FILE.
+       GOBACK.
+
+       CHECK-FILE-EMPTY.
+       MOVE "N" TO FILE-IS-EMPTY.
+       MOVE 0 TO END-OF-FILE.
+       READ OPERATORS-FILE NEXT RECORD
+           AT END MOVE 1 TO END-OF-FILE.
+       IF END-OF-FILE = 1
+           MOVE "Y" TO FILE-IS-EMPTY.
+
+       REGISTER-FIRST-ADMIN.
+       DISPLAY "No operators are registered yet.".
+       DISPLAY "Set up the initial administrator account.".
+       DISPLAY "Enter an operator id: ".
+       ACCEPT OPERATOR-ID.
+       DISPLAY "Enter the operator name: ".
+       ACCEPT OPERATOR-NAME.
+       DISPLAY "Enter a password: ".
+       ACCEPT OPERATOR-PASSWORD.
+       MOVE "A" TO OPERATOR-ROLE.
+       WRITE OPERATOR-REGISTRATION
+           INVALID KEY
+               DISPLAY "Error writing operator record.".
+       DISPLAY "Administrator account created. Please log in.".
+
+       LOGIN-ATTEMPT.
+       ADD 1 TO ATTEMPT-COUNT.
+       DISPLAY "Operator id: ".
+       ACCEPT LOGIN-ID.
+       DISPLAY "Password: ".
+       ACCEPT LOGIN-PASSWORD.
+       MOVE LOGIN-ID TO OPERATOR-ID.
+       MOVE "S" TO RECORD-FOUND.
+       READ OPERATORS-FILE RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+       IF RECORD-FOUND = "N"
+           DISPLAY "Operator id not found."
+       ELSE IF OPERATOR-PASSWORD NOT = LOGIN-PASSWORD
+           DISPLAY "Incorrect password."
+       ELSE
+           MOVE OPERATOR-ID TO SESSION-OPERATOR-ID
+           MOVE OPERATOR-NAME TO SESSION-OPERATOR-NAME
+           MOVE OPERATOR-ROLE TO SESSION-OPERATOR-ROLE
+           MOVE "Y" TO SESSION-LOGGED-IN
+           DISPLAY "Welcome, " OPERATOR-NAME "."
+       END-IF.
+       IF (SESSION-LOGGED-IN NOT = "Y") AND (ATTEMPT-COUNT = 3)
+           DISPLAY "Too many failed login attempts. Exiting.".
