@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. printable-stock-listing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * Creating physical file in dynamic mode.
+       FILE-CONTROL.
+       COPY "physical-file.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Logic file with products fields.
+       COPY "logic-file.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE PIC 9 VALUE 0.
+       01  LINE-COUNT PIC 9(2) VALUE 0.
+       01  PAGE-COUNT PIC 9(3) VALUE 0.
+       01  LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01  DETAIL-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN I-O PRODUCTS-FILE.
+       PERFORM PRINT-PAGE-HEADER.
+       PERFORM PRINT-NEXT-PRODUCT UNTIL END-OF-FILE = 1.
+       CLOSE PRODUCTS-FILE.
+       DISPLAY " ".
+       DISPLAY "Total products listed: " DETAIL-COUNT.
+       GOBACK.
+
+       PRINT-NEXT-PRODUCT.
+       READ PRODUCTS-FILE
+           AT END MOVE 1 TO END-OF-FILE
+       END-READ.
+       IF END-OF-FILE = 0
+           IF NOT PRODUCT-IS-INACTIVE
+               IF LINE-COUNT >= LINES-PER-PAGE
+                   PERFORM PRINT-PAGE-HEADER
+               END-IF
+               DISPLAY PRODUCT-ID " "
+               PRODUCT-NAME " "
+               PRODUCT-BRAND " "
+               PRODUCT-CATEGORY " "
+               PRODUCT-PRICE " "
+               PRODUCT-QUANTITY
+               ADD 1 TO LINE-COUNT
+               ADD 1 TO DETAIL-COUNT
+           END-IF
+       END-IF.
+
+       PRINT-PAGE-HEADER.
+       ADD 1 TO PAGE-COUNT.
+       DISPLAY " ".
+       DISPLAY "================ STOCK LISTING REPORT ================".
+       DISPLAY "Page: " PAGE-COUNT.
+       DISPLAY "ID     Name                 Brand       Category"
+       "       Price      Qty".
+       DISPLAY "-----------------------------------------------------".
+       MOVE 0 TO LINE-COUNT.
