@@ -0,0 +1,4 @@
+       SELECT OPERATORS-FILE ASSIGN TO "OPERATORS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OPERATOR-ID.
